@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. METADATA-VERIFY.
+      *    Chain-integrity check. Walks data/metadata.log from the
+      *    first record forward, recomputes each record's hash from
+      *    its own fields plus the previous record's hash, and
+      *    compares that against the hash stored on the line. Stops
+      *    and reports the first record where the chain breaks.
+      *    Seeds the chain at all-zeros for record #1, the same
+      *    convention METADATA-ARCHIVE uses when it rotates the log -
+      *    each archive period is its own complete, independently
+      *    verifiable chain.
+      *    Defaults to the live log, but takes an optional command-
+      *    line argument (the path to an archived metadata-*.log)
+      *    so a period METADATA-ARCHIVE already rotated out can still
+      *    be proven untampered-with, not just the current live file.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT METADATA-LOG ASSIGN DYNAMIC WS-TARGET-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  METADATA-LOG.
+       01  LOG-RECORD          PIC X(400).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-STATUS       PIC XX.
+       01  WS-TARGET-FILE      PIC X(60)
+                                VALUE "data/metadata.log".
+       01  WS-ARG-COUNT        PIC 9(4).
+
+       01  WS-PARSED-FIELD.
+           05  WS-P-SOURCE     PIC X(10).
+           05  WS-P-OPERATION  PIC X(20).
+           05  WS-P-TIMESTAMP  PIC X(26).
+           05  WS-P-RECORD-KEY PIC X(20).
+           05  WS-P-FILE-NAME  PIC X(44).
+           05  WS-P-USER       PIC X(10).
+           05  WS-P-JOB-NAME   PIC X(8).
+           05  WS-P-PROGRAM    PIC X(8).
+           05  WS-P-STATUS     PIC X(2).
+           05  WS-P-COND-CODE  PIC X(4).
+           05  WS-P-HASH       PIC X(64).
+
+       01  WS-SEARCH-TAG       PIC X(20).
+       01  WS-TAG-LEN          PIC 9(2).
+       01  WS-BEFORE-TAG       PIC X(400).
+       01  WS-AFTER-TAG        PIC X(400).
+       01  WS-EXTRACTED-VALUE  PIC X(64).
+
+       01  WS-PRIOR-HASH       PIC X(64).
+       01  WS-COMPUTED-HASH    PIC X(64).
+       01  WS-HASH-CONTENT     PIC X(200).
+
+       01  WS-RECORD-NUM       PIC 9(7) VALUE 0.
+       01  WS-BAD-COUNT        PIC 9(7) VALUE 0.
+       01  WS-FIRST-BAD-REC    PIC 9(7) VALUE 0.
+       01  WS-FIRST-BAD-KEY    PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           MOVE ALL "0" TO WS-PRIOR-HASH
+
+      *    An optional first command-line argument overrides the
+      *    default live log, so an archived metadata-<stamp>.log can
+      *    be proven untampered-with too, not just the current file.
+           MOVE 0 TO WS-ARG-COUNT
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+           IF WS-ARG-COUNT > 0
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT WS-TARGET-FILE FROM ARGUMENT-VALUE
+           END-IF
+
+           OPEN INPUT METADATA-LOG
+           IF WS-LOG-STATUS = "35"
+               DISPLAY "METADATA-VERIFY: "
+                       FUNCTION TRIM(WS-TARGET-FILE) " not found"
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-LOG-STATUS = "10"
+               READ METADATA-LOG
+                   AT END
+                       MOVE "10" TO WS-LOG-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-NUM
+                       PERFORM VERIFY-ONE-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE METADATA-LOG
+
+           PERFORM DISPLAY-RESULT
+           STOP RUN.
+
+       VERIFY-ONE-RECORD.
+           PERFORM PARSE-LOG-RECORD
+           PERFORM RECOMPUTE-HASH
+
+           IF WS-COMPUTED-HASH NOT = WS-P-HASH AND WS-FIRST-BAD-REC = 0
+               MOVE WS-RECORD-NUM TO WS-FIRST-BAD-REC
+               MOVE WS-P-RECORD-KEY TO WS-FIRST-BAD-KEY
+           END-IF
+           IF WS-COMPUTED-HASH NOT = WS-P-HASH
+               ADD 1 TO WS-BAD-COUNT
+           END-IF
+
+           MOVE WS-P-HASH TO WS-PRIOR-HASH.
+
+       PARSE-LOG-RECORD.
+           MOVE SPACES TO WS-PARSED-FIELD
+
+           MOVE '"source":"'      TO WS-SEARCH-TAG
+           PERFORM FIND-TAG-VALUE
+           MOVE WS-EXTRACTED-VALUE TO WS-P-SOURCE
+
+           MOVE '"operation":"'   TO WS-SEARCH-TAG
+           PERFORM FIND-TAG-VALUE
+           MOVE WS-EXTRACTED-VALUE TO WS-P-OPERATION
+
+           MOVE '"timestamp":"'   TO WS-SEARCH-TAG
+           PERFORM FIND-TAG-VALUE
+           MOVE WS-EXTRACTED-VALUE TO WS-P-TIMESTAMP
+
+           MOVE '"record_id":"'   TO WS-SEARCH-TAG
+           PERFORM FIND-TAG-VALUE
+           MOVE WS-EXTRACTED-VALUE TO WS-P-RECORD-KEY
+
+           MOVE '"file":"'        TO WS-SEARCH-TAG
+           PERFORM FIND-TAG-VALUE
+           MOVE WS-EXTRACTED-VALUE TO WS-P-FILE-NAME
+
+           MOVE '"user":"'        TO WS-SEARCH-TAG
+           PERFORM FIND-TAG-VALUE
+           MOVE WS-EXTRACTED-VALUE TO WS-P-USER
+
+           MOVE '"job":"'         TO WS-SEARCH-TAG
+           PERFORM FIND-TAG-VALUE
+           MOVE WS-EXTRACTED-VALUE TO WS-P-JOB-NAME
+
+           MOVE '"program":"'     TO WS-SEARCH-TAG
+           PERFORM FIND-TAG-VALUE
+           MOVE WS-EXTRACTED-VALUE TO WS-P-PROGRAM
+
+           MOVE '"status":"'      TO WS-SEARCH-TAG
+           PERFORM FIND-TAG-VALUE
+           MOVE WS-EXTRACTED-VALUE TO WS-P-STATUS
+
+           MOVE '"cond_code":"'   TO WS-SEARCH-TAG
+           PERFORM FIND-TAG-VALUE
+           MOVE WS-EXTRACTED-VALUE TO WS-P-COND-CODE
+
+           MOVE '"hash":"'        TO WS-SEARCH-TAG
+           PERFORM FIND-TAG-VALUE
+           MOVE WS-EXTRACTED-VALUE TO WS-P-HASH.
+
+       FIND-TAG-VALUE.
+           MOVE SPACES TO WS-EXTRACTED-VALUE WS-BEFORE-TAG WS-AFTER-TAG
+           COMPUTE WS-TAG-LEN = FUNCTION LENGTH(
+               FUNCTION TRIM(WS-SEARCH-TAG))
+           UNSTRING LOG-RECORD DELIMITED BY WS-SEARCH-TAG(1:WS-TAG-LEN)
+               INTO WS-BEFORE-TAG WS-AFTER-TAG
+           END-UNSTRING
+           UNSTRING WS-AFTER-TAG DELIMITED BY '"'
+               INTO WS-EXTRACTED-VALUE
+           END-UNSTRING.
+
+       RECOMPUTE-HASH.
+      *    Content must be rebuilt in the exact fixed-width layout
+      *    METADATA-CAPTURE hashed (see CHAIN-HASH), not the trimmed
+      *    JSON text, or every hash would mismatch.
+           STRING WS-P-SOURCE WS-P-OPERATION WS-P-FILE-NAME
+                  WS-P-RECORD-KEY WS-P-USER WS-P-JOB-NAME
+                  WS-P-PROGRAM WS-P-STATUS WS-P-COND-CODE
+                  WS-P-TIMESTAMP
+                  DELIMITED BY SIZE
+                  INTO WS-HASH-CONTENT
+
+           CALL "CALC-HASH" USING WS-PRIOR-HASH WS-HASH-CONTENT
+               WS-COMPUTED-HASH
+           END-CALL.
+
+       DISPLAY-RESULT.
+           DISPLAY "METADATA-VERIFY: " WS-RECORD-NUM " records checked"
+           IF WS-BAD-COUNT = 0
+               DISPLAY "Chain OK - no broken links found"
+           ELSE
+               DISPLAY "Chain BROKEN - " WS-BAD-COUNT
+                       " record(s) failed hash verification"
+               DISPLAY "First break at record #" WS-FIRST-BAD-REC
+                       " (record_id=" FUNCTION TRIM(WS-FIRST-BAD-KEY)
+                       ")"
+           END-IF.
