@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALC-HASH.
+      *    Lightweight multi-lane checksum used for metadata hash
+      *    chaining. Seeded with the prior record's hash so a changed
+      *    or missing link is detectable without a crypto library.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-HASH-INPUT       PIC X(264).
+       01  WS-HEX-DIGITS       PIC X(16) VALUE "0123456789ABCDEF".
+       01  WS-LANE-TAB.
+           05  WS-HASH-LANE    PIC 9(10) OCCURS 8 TIMES.
+       01  WS-LANE-IDX         PIC 9(2).
+       01  WS-CHAR-IDX         PIC 9(4).
+       01  WS-BYTE-VAL         PIC 9(3).
+       01  WS-MULTIPLIER       PIC 9(4).
+       01  WS-HEX-WORK         PIC 9(10).
+       01  WS-HEX-POS          PIC 9(2).
+       01  WS-HEX-DIGIT        PIC 9(2).
+       01  WS-HEX-CHARS        PIC X(8).
+       01  WS-HEX-REV          PIC X(8).
+
+       LINKAGE SECTION.
+       01  LK-PRIOR-HASH       PIC X(64).
+       01  LK-CONTENT          PIC X(200).
+       01  LK-NEW-HASH         PIC X(64).
+
+       PROCEDURE DIVISION USING LK-PRIOR-HASH LK-CONTENT LK-NEW-HASH.
+       MAIN-PROCESS.
+           STRING LK-PRIOR-HASH DELIMITED BY SIZE
+                  LK-CONTENT    DELIMITED BY SIZE
+                  INTO WS-HASH-INPUT
+           MOVE SPACES TO LK-NEW-HASH
+           PERFORM VARYING WS-LANE-IDX FROM 1 BY 1
+                   UNTIL WS-LANE-IDX > 8
+               COMPUTE WS-MULTIPLIER = 31 + (WS-LANE-IDX * 2)
+               MOVE 0 TO WS-HASH-LANE(WS-LANE-IDX)
+               PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+                       UNTIL WS-CHAR-IDX > 264
+                   COMPUTE WS-BYTE-VAL =
+                       FUNCTION ORD(WS-HASH-INPUT(WS-CHAR-IDX:1)) - 1
+                   COMPUTE WS-HASH-LANE(WS-LANE-IDX) =
+                       FUNCTION MOD(
+                           (WS-HASH-LANE(WS-LANE-IDX) * WS-MULTIPLIER)
+                               + WS-BYTE-VAL + WS-CHAR-IDX,
+                           4294967291)
+               END-PERFORM
+               PERFORM HEXIFY-LANE
+               MOVE WS-HEX-CHARS TO
+                   LK-NEW-HASH((WS-LANE-IDX - 1) * 8 + 1:8)
+           END-PERFORM
+           GOBACK.
+
+       HEXIFY-LANE.
+           MOVE WS-HASH-LANE(WS-LANE-IDX) TO WS-HEX-WORK
+           MOVE SPACES TO WS-HEX-REV
+           MOVE 0 TO WS-HEX-POS
+           PERFORM 8 TIMES
+               ADD 1 TO WS-HEX-POS
+               COMPUTE WS-HEX-DIGIT = FUNCTION MOD(WS-HEX-WORK, 16)
+               MOVE WS-HEX-DIGITS(WS-HEX-DIGIT + 1:1)
+                   TO WS-HEX-REV(WS-HEX-POS:1)
+               COMPUTE WS-HEX-WORK = WS-HEX-WORK / 16
+           END-PERFORM
+           MOVE SPACES TO WS-HEX-CHARS
+           PERFORM VARYING WS-HEX-POS FROM 1 BY 1 UNTIL WS-HEX-POS > 8
+               MOVE WS-HEX-REV(WS-HEX-POS:1)
+                   TO WS-HEX-CHARS(9 - WS-HEX-POS:1)
+           END-PERFORM.
