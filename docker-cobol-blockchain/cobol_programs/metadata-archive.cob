@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. METADATA-ARCHIVE.
+      *    Periodic archive/purge cycle for the live metadata log.
+      *    Copies the current metadata.log (and a snapshot of
+      *    sequence.dat for reference) into a dated archive file, then
+      *    resets the live log to empty. data/sequence.dat itself is
+      *    never reset, so record IDs keep climbing across rollovers
+      *    instead of colliding with an earlier archive's REC1.
+      *
+      *    The hash chain does reset at each rotation: data/lasthash
+      *    .dat is zeroed along with the log, so the archived file and
+      *    the new live file are each a complete, independently
+      *    verifiable chain seeded at all-zeros, the same convention
+      *    METADATA-VERIFY already uses for "first record in the
+      *    file". Chain-of-custody proof is scoped to one archive
+      *    period at a time rather than spanning a rotation.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT METADATA-LOG ASSIGN TO "data/metadata.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT LASTHASH-FILE ASSIGN TO "data/lasthash.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HASH-STATUS.
+
+      *    Same lock METADATA-CAPTURE takes around its metadata.log
+      *    append - held here across the copy-then-truncate so a
+      *    capture that is mid-append can't land its record in the
+      *    gap between the cp and the truncate, where it would end up
+      *    in neither the archive copy nor the reset live file.
+           SELECT ARCHIVE-LOCK-FILE
+               ASSIGN TO "data/archive-lock.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-LOCK-REL-KEY
+               LOCK MODE IS EXCLUSIVE
+               FILE STATUS IS WS-LOCK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  METADATA-LOG.
+       01  LOG-RECORD          PIC X(400).
+
+       FD  LASTHASH-FILE.
+       01  LASTHASH-RECORD     PIC X(64).
+
+       FD  ARCHIVE-LOCK-FILE.
+       01  LOCK-RECORD         PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-STATUS       PIC XX.
+       01  WS-HASH-STATUS      PIC XX.
+       01  WS-LOCK-REL-KEY     PIC 9(4) VALUE 1.
+       01  WS-LOCK-STATUS      PIC XX.
+       01  WS-LOCK-WAIT        PIC 9(4) VALUE 0.
+       01  WS-LOCK-FATAL-ERROR PIC X VALUE "N".
+           88  LOCK-ERROR-OCCURRED VALUE "Y".
+       01  WS-LOCK-RETRY-DELAY PIC 9(1)V9(2) VALUE 0.01.
+       01  WS-TIMESTAMP        PIC X(26).
+       01  WS-STAMP.
+           05  WS-STAMP-DATE   PIC X(8).
+           05  FILLER          PIC X(1)  VALUE "-".
+           05  WS-STAMP-TIME   PIC X(6).
+       01  WS-ARCHIVE-LOG-NAME PIC X(60).
+       01  WS-ARCHIVE-SEQ-NAME PIC X(60).
+       01  WS-COMMAND          PIC X(200).
+       01  WS-RETURN-CODE      PIC S9(9) COMP.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-TIMESTAMP(1:8)  TO WS-STAMP-DATE
+           MOVE WS-TIMESTAMP(9:6)  TO WS-STAMP-TIME
+
+           STRING "data/archive/metadata-" WS-STAMP ".log"
+               DELIMITED BY SIZE INTO WS-ARCHIVE-LOG-NAME
+           STRING "data/archive/sequence-" WS-STAMP ".dat"
+               DELIMITED BY SIZE INTO WS-ARCHIVE-SEQ-NAME
+
+           MOVE "mkdir -p data/archive" TO WS-COMMAND
+           CALL "SYSTEM" USING WS-COMMAND RETURNING WS-RETURN-CODE
+
+           PERFORM ACQUIRE-ARCHIVE-LOCK
+           IF LOCK-ERROR-OCCURRED
+               DISPLAY "METADATA-ARCHIVE: could not acquire archive "
+                       "lock, aborting purge"
+               STOP RUN
+           END-IF
+
+           STRING "cp data/metadata.log "
+                  FUNCTION TRIM(WS-ARCHIVE-LOG-NAME)
+               DELIMITED BY SIZE INTO WS-COMMAND
+           CALL "SYSTEM" USING WS-COMMAND RETURNING WS-RETURN-CODE
+           IF WS-RETURN-CODE NOT = 0
+               DISPLAY "METADATA-ARCHIVE: failed to archive "
+                       "metadata.log, aborting purge"
+               PERFORM RELEASE-ARCHIVE-LOCK
+               STOP RUN
+           END-IF
+
+           STRING "cp data/sequence.dat "
+                  FUNCTION TRIM(WS-ARCHIVE-SEQ-NAME)
+               DELIMITED BY SIZE INTO WS-COMMAND
+           CALL "SYSTEM" USING WS-COMMAND RETURNING WS-RETURN-CODE
+
+           OPEN OUTPUT METADATA-LOG
+           CLOSE METADATA-LOG
+
+      *    Reset the carried-forward hash along with the log so the
+      *    new live file starts its own zero-seeded chain instead of
+      *    silently chaining its first record off a hash that now only
+      *    exists in the archived copy.
+           OPEN OUTPUT LASTHASH-FILE
+           MOVE ALL "0" TO LASTHASH-RECORD
+           WRITE LASTHASH-RECORD
+           CLOSE LASTHASH-FILE
+
+           PERFORM RELEASE-ARCHIVE-LOCK
+
+           DISPLAY "METADATA-ARCHIVE: metadata.log archived to "
+                   FUNCTION TRIM(WS-ARCHIVE-LOG-NAME)
+                   " and reset; sequence.dat left untouched"
+           STOP RUN.
+
+       ACQUIRE-ARCHIVE-LOCK.
+      *    Same OPEN-I-O-with-retry pattern METADATA-CAPTURE uses for
+      *    this same lock file.
+           MOVE "N" TO WS-LOCK-FATAL-ERROR
+           MOVE 0 TO WS-LOCK-WAIT
+           MOVE SPACES TO WS-LOCK-STATUS
+           PERFORM UNTIL WS-LOCK-STATUS = "00" OR LOCK-ERROR-OCCURRED
+               ADD 1 TO WS-LOCK-WAIT
+               IF WS-LOCK-WAIT > 1000
+                   DISPLAY "METADATA-ARCHIVE: timed out waiting for "
+                           "archive lock, status=" WS-LOCK-STATUS
+                   MOVE "Y" TO WS-LOCK-FATAL-ERROR
+                   EXIT PERFORM
+               END-IF
+               IF WS-LOCK-WAIT > 1
+                   CALL "C$SLEEP" USING WS-LOCK-RETRY-DELAY
+               END-IF
+               OPEN I-O ARCHIVE-LOCK-FILE
+               IF WS-LOCK-STATUS = "35"
+                   OPEN OUTPUT ARCHIVE-LOCK-FILE
+                   IF WS-LOCK-STATUS NOT = "00"
+                       DISPLAY "METADATA-ARCHIVE: cannot create "
+                               "archive lock file, status="
+                               WS-LOCK-STATUS
+                       MOVE "Y" TO WS-LOCK-FATAL-ERROR
+                       EXIT PERFORM
+                   END-IF
+                   CLOSE ARCHIVE-LOCK-FILE
+                   OPEN I-O ARCHIVE-LOCK-FILE
+                   IF WS-LOCK-STATUS NOT = "00"
+                       DISPLAY "METADATA-ARCHIVE: cannot open "
+                               "archive lock file after create, "
+                               "status=" WS-LOCK-STATUS
+                       MOVE "Y" TO WS-LOCK-FATAL-ERROR
+                       EXIT PERFORM
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       RELEASE-ARCHIVE-LOCK.
+           CLOSE ARCHIVE-LOCK-FILE.
