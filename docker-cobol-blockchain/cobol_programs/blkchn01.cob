@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLKCHN01.
+      *    Blockchain ledger adapter. Receives the job-metadata
+      *    pointer built by JCL-METADATA-INTERCEPTOR and appends a
+      *    hash-chained entry to the durable ledger file.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO "data/blockchain.ledger"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT LEDGER-LASTHASH ASSIGN TO "data/ledger-lasthash.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-HASH-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    Wide enough for the full JSON entry at every field's max
+      *    width - job/step/program/dd(8 each), dataset(44), disp(20),
+      *    timestamp(26), prior_hash/hash(64 each), plus JSON
+      *    scaffolding, same reasoning as metadata-layout.cpy's
+      *    LOG-RECORD.
+       FD  LEDGER-FILE.
+       01  LEDGER-RECORD       PIC X(400).
+
+       FD  LEDGER-LASTHASH.
+       01  LEDGER-HASH-RECORD  PIC X(64).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS      PIC XX.
+       01  WS-HASH-FILE-STATUS PIC XX.
+       01  WS-PRIOR-HASH       PIC X(64).
+       01  WS-NEW-HASH         PIC X(64).
+       01  WS-LEDGER-CONTENT   PIC X(200).
+
+       LINKAGE SECTION.
+       01  LK-METADATA-PTR     USAGE POINTER.
+
+       01  WS-JOB-METADATA.
+           05  WS-JOB-NAME     PIC X(8).
+           05  WS-STEP-NAME    PIC X(8).
+           05  WS-PROGRAM      PIC X(8).
+           05  WS-DD-NAME      PIC X(8).
+           05  WS-DATASET      PIC X(44).
+           05  WS-DISP         PIC X(20).
+           05  WS-TIMESTAMP    PIC X(26).
+           05  WS-USER         PIC X(10).
+           05  WS-RECORD-KEY   PIC X(20).
+
+       PROCEDURE DIVISION USING LK-METADATA-PTR.
+       MAIN-PROCESS.
+           SET ADDRESS OF WS-JOB-METADATA TO LK-METADATA-PTR
+           PERFORM READ-PRIOR-HASH
+           PERFORM BUILD-LEDGER-ENTRY
+           PERFORM WRITE-LEDGER-ENTRY
+           GOBACK.
+
+       READ-PRIOR-HASH.
+           OPEN INPUT LEDGER-LASTHASH
+           IF WS-HASH-FILE-STATUS = "35"
+               MOVE ALL "0" TO WS-PRIOR-HASH
+           ELSE
+               IF WS-HASH-FILE-STATUS NOT = "00"
+                   DISPLAY "BLKCHN01: cannot open ledger-lasthash, "
+                           "status=" WS-HASH-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               READ LEDGER-LASTHASH INTO WS-PRIOR-HASH
+               CLOSE LEDGER-LASTHASH
+           END-IF.
+
+       BUILD-LEDGER-ENTRY.
+           STRING WS-JOB-NAME WS-STEP-NAME WS-PROGRAM WS-DD-NAME
+                  WS-DATASET WS-DISP WS-TIMESTAMP
+                  DELIMITED BY SIZE
+                  INTO WS-LEDGER-CONTENT
+
+           CALL "CALC-HASH" USING WS-PRIOR-HASH WS-LEDGER-CONTENT
+               WS-NEW-HASH
+           END-CALL
+
+      *    LEDGER-RECORD is wider than any one entry needs, so the
+      *    untouched trailing bytes must be blanked first - left
+      *    alone they're whatever was in memory before, which a LINE
+      *    SEQUENTIAL WRITE can reject as invalid data (same fix as
+      *    METADATA-CAPTURE's WRITE-METADATA-LINE).
+           MOVE SPACES TO LEDGER-RECORD
+           STRING '{"job":"'      FUNCTION TRIM(WS-JOB-NAME)
+                  '","step":"'    FUNCTION TRIM(WS-STEP-NAME)
+                  '","program":"' FUNCTION TRIM(WS-PROGRAM)
+                  '","dd":"'      FUNCTION TRIM(WS-DD-NAME)
+                  '","dataset":"' FUNCTION TRIM(WS-DATASET)
+                  '","disp":"'    FUNCTION TRIM(WS-DISP)
+                  '","timestamp":"' WS-TIMESTAMP
+                  '","prior_hash":"' WS-PRIOR-HASH
+                  '","hash":"'    WS-NEW-HASH
+                  '"}'
+                  DELIMITED BY SIZE
+                  INTO LEDGER-RECORD.
+
+       WRITE-LEDGER-ENTRY.
+           OPEN EXTEND LEDGER-FILE
+           IF WS-FILE-STATUS = "35"
+               CLOSE LEDGER-FILE
+               OPEN OUTPUT LEDGER-FILE
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "BLKCHN01: cannot open blockchain.ledger, "
+                       "status=" WS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           WRITE LEDGER-RECORD
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "BLKCHN01: ledger write failed, status="
+                       WS-FILE-STATUS
+               CLOSE LEDGER-FILE
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           CLOSE LEDGER-FILE
+
+      *    The just-written hash is only safely the new chain anchor
+      *    once the ledger entry itself is confirmed on disk - write
+      *    it here, after WRITE LEDGER-RECORD has already succeeded,
+      *    not before.
+           OPEN OUTPUT LEDGER-LASTHASH
+           IF WS-HASH-FILE-STATUS NOT = "00"
+               DISPLAY "BLKCHN01: cannot open ledger-lasthash for "
+                       "update, status=" WS-HASH-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           WRITE LEDGER-HASH-RECORD FROM WS-NEW-HASH
+           IF WS-HASH-FILE-STATUS NOT = "00"
+               DISPLAY "BLKCHN01: ledger-lasthash write failed, "
+                       "status=" WS-HASH-FILE-STATUS
+               CLOSE LEDGER-LASTHASH
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           CLOSE LEDGER-LASTHASH.
