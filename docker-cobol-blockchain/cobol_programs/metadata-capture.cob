@@ -1,78 +1,481 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. METADATA-CAPTURE.
-       
+      *    Shared metadata-capture service. Called by producing
+      *    programs (e.g. JCL-METADATA-INTERCEPTOR) with the real
+      *    operation/file/user for the job in progress.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT METADATA-LOG ASSIGN TO "data/metadata.log"
                ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL.
-           
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
            SELECT SEQUENCE-FILE ASSIGN TO "data/sequence.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-SEQ-REL-KEY
+               LOCK MODE IS EXCLUSIVE
+               FILE STATUS IS WS-SEQ-FILE-STATUS.
+
+           SELECT LASTHASH-FILE ASSIGN TO "data/lasthash.dat"
                ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL.
-       
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-HASH-FILE-STATUS.
+
+      *    Keyed by job name (ASSIGN DYNAMIC resolves the runtime
+      *    content of WS-CKPT-FILE-NAME as the actual path, not a
+      *    symbolic device name - see METADATA-VERIFY's log-path
+      *    override for the same technique) so two jobs captured
+      *    concurrently, each its own run unit, checkpoint into
+      *    separate files instead of one call's WRITE/CLEAR racing or
+      *    clobbering another job's still-in-flight checkpoint.
+           SELECT CHECKPOINT-FILE
+               ASSIGN DYNAMIC WS-CKPT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+      *    Same locking approach as SEQUENCE-FILE, guarding the
+      *    window where metadata.log is appended and lasthash.dat is
+      *    advanced, so METADATA-ARCHIVE can take this same lock
+      *    before it copies and truncates the log instead of racing
+      *    a capture that is mid-append.
+           SELECT ARCHIVE-LOCK-FILE
+               ASSIGN TO "data/archive-lock.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-LOCK-REL-KEY
+               LOCK MODE IS EXCLUSIVE
+               FILE STATUS IS WS-LOCK-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+      *    Wide enough for the full JSON line at every field's max
+      *    width (widened alongside META-OPERATION/META-COND-CODE -
+      *    the 64-byte hash is the one field that's always full-width,
+      *    so it's the one that would silently lose bytes first if
+      *    this buffer were too narrow).
        FD  METADATA-LOG.
-       01  LOG-RECORD          PIC X(200).
-       
+       01  LOG-RECORD          PIC X(400).
+
        FD  SEQUENCE-FILE.
        01  SEQ-RECORD          PIC 9(10).
-       
+
+       FD  LASTHASH-FILE.
+       01  LASTHASH-RECORD     PIC X(64).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-PHASE          PIC X(10).
+           05  CKPT-RECORD-KEY     PIC X(20).
+           05  CKPT-OPERATION      PIC X(20).
+           05  CKPT-USER           PIC X(10).
+           05  CKPT-JOB-NAME       PIC X(8).
+
+       FD  ARCHIVE-LOCK-FILE.
+       01  LOCK-RECORD             PIC X(1).
+
        WORKING-STORAGE SECTION.
-       01  WS-TIMESTAMP        PIC X(26).
+       COPY "metadata-layout.cpy".
+
        01  WS-SEQUENCE-NUM     PIC 9(10) VALUE 0.
-       01  WS-RECORD-ID        PIC X(10).
+       01  WS-SEQ-REL-KEY      PIC 9(4) VALUE 1.
+       01  WS-SEQ-FILE-STATUS  PIC XX.
+       01  WS-SEQ-LOCK-WAIT    PIC 9(4) VALUE 0.
+       01  WS-SEQ-RETRY-DELAY  PIC 9(1)V9(2) VALUE 0.01.
        01  WS-FILE-STATUS      PIC XX.
-       01  WS-METADATA.
-           05  FILLER          PIC X(16) VALUE '{"source":"COBOL'.
-           05  FILLER          PIC X(14) VALUE ',"operation":"'.
-           05  WS-OP-TYPE      PIC X(8) VALUE "CREATE".
-           05  FILLER          PIC X(16) VALUE '","timestamp":"'.
-           05  WS-TIME-STAMP   PIC X(26).
-           05  FILLER          PIC X(16) VALUE '","record_id":"'.
-           05  WS-REC-ID       PIC X(10).
-           05  FILLER          PIC X(20) VALUE '","file":"MASTER.DAT'.
-           05  FILLER          PIC X(14) VALUE ',"status":"00"'.
-           05  FILLER          PIC X(1)  VALUE '}'.
-       
-       PROCEDURE DIVISION.
+       01  WS-HASH-FILE-STATUS PIC XX.
+       01  WS-SEQ-FATAL-ERROR  PIC X VALUE "N".
+           88  SEQ-ERROR-OCCURRED  VALUE "Y".
+       01  WS-PRIOR-HASH       PIC X(64).
+       01  WS-HASH-CONTENT     PIC X(200).
+       01  WS-CKPT-STATUS      PIC XX.
+       01  WS-CKPT-FILE-NAME   PIC X(60).
+       01  WS-LOCK-REL-KEY     PIC 9(4) VALUE 1.
+       01  WS-LOCK-STATUS      PIC XX.
+       01  WS-LOCK-WAIT        PIC 9(4) VALUE 0.
+       01  WS-LOCK-FATAL-ERROR PIC X VALUE "N".
+           88  LOCK-ERROR-OCCURRED VALUE "Y".
+
+       LINKAGE SECTION.
+      *    Wide enough for a full JCL DISP value (e.g. "(NEW,CATLG,
+      *    DELETE)"), which is what JCL-METADATA-INTERCEPTOR actually
+      *    passes here for DD-statement captures - a 10-byte field
+      *    silently truncated it and desynced metadata.log from the
+      *    untruncated copy JCLLOG keeps.
+       01  LK-OPERATION        PIC X(20).
+       01  LK-FILE-NAME        PIC X(44).
+       01  LK-RECORD-KEY       PIC X(20).
+       01  LK-USER             PIC X(10).
+       01  LK-JOB-NAME         PIC X(8).
+       01  LK-PROGRAM-NAME     PIC X(8).
+       01  LK-COND-CODE        PIC X(4).
+
+       PROCEDURE DIVISION USING LK-OPERATION LK-FILE-NAME
+               LK-RECORD-KEY LK-USER LK-JOB-NAME LK-PROGRAM-NAME
+               LK-COND-CODE.
        MAIN-PROCESS.
-           PERFORM GET-NEXT-SEQUENCE
-           PERFORM GENERATE-RECORD-ID
+           PERFORM SET-CHECKPOINT-FILE-NAME
+           PERFORM RESTART-CHECK
+           IF LK-RECORD-KEY = SPACES OR LOW-VALUES
+               PERFORM WRITE-CHECKPOINT-SEQ-PENDING
+               PERFORM GET-NEXT-SEQUENCE
+               IF SEQ-ERROR-OCCURRED
+      *            Lock contention timing out is routine concurrent
+      *            contention, not a crash - the sequence counter was
+      *            never touched, so the SEQ-PEND checkpoint just
+      *            written above describes nothing that actually
+      *            happened. Leaving it would make the next call's
+      *            RESTART-CHECK fabricate a bogus RECOVERED entry for
+      *            a record that was never lost.
+                   PERFORM CLEAR-CHECKPOINT
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               PERFORM GENERATE-RECORD-ID
+           END-IF
+           PERFORM WRITE-CHECKPOINT-LOG-PENDING
            PERFORM CAPTURE-METADATA
-           STOP RUN.
-       
-       GET-NEXT-SEQUENCE.
-           OPEN I-O SEQUENCE-FILE
-           IF WS-FILE-STATUS = "35" OR WS-FILE-STATUS = "05"
-               MOVE 1 TO WS-SEQUENCE-NUM
-               OPEN OUTPUT SEQUENCE-FILE
-               WRITE SEQ-RECORD FROM WS-SEQUENCE-NUM
-               CLOSE SEQUENCE-FILE
+           PERFORM CLEAR-CHECKPOINT
+           GOBACK.
+
+       SET-CHECKPOINT-FILE-NAME.
+           STRING "data/capture-checkpoint-"
+                  FUNCTION TRIM(LK-JOB-NAME)
+                  ".dat"
+                  DELIMITED BY SIZE
+                  INTO WS-CKPT-FILE-NAME.
+
+       RESTART-CHECK.
+      *    A checkpoint left over from a prior run means that run died
+      *    between reserving a sequence number and confirming the log
+      *    write, or between writing the log line and clearing the
+      *    checkpoint. Either way the safest recovery is to document
+      *    the gap in the log itself rather than leave it unexplained,
+      *    and then clear the checkpoint so this run starts clean.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = "35"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE SPACES TO CHECKPOINT-RECORD
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF CKPT-PHASE = "LOG-PEND" OR CKPT-PHASE = "SEQ-PEND"
+                   DISPLAY "METADATA-CAPTURE: prior run left an "
+                           "incomplete capture at phase "
+                           FUNCTION TRIM(CKPT-PHASE)
+                           " - recording a recovery entry"
+                   PERFORM RECOVER-ORPHANED-RECORD
+                   PERFORM CLEAR-CHECKPOINT
+               END-IF
+           END-IF.
+
+       RECOVER-ORPHANED-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO META-TIMESTAMP
+           MOVE "COBOL"         TO META-SOURCE
+           MOVE "RECOVERED"     TO META-OPERATION
+           MOVE "PGM=RESTART"   TO META-FILE-NAME
+           IF CKPT-RECORD-KEY = SPACES
+               MOVE "UNKNOWN"   TO META-RECORD-KEY
            ELSE
+               MOVE CKPT-RECORD-KEY TO META-RECORD-KEY
+           END-IF
+           MOVE CKPT-USER       TO META-USER
+           MOVE CKPT-JOB-NAME   TO META-JOB-NAME
+           MOVE SPACES          TO META-PROGRAM-NAME
+           MOVE "99"            TO META-STATUS
+           MOVE SPACES          TO META-COND-CODE
+           PERFORM ACQUIRE-ARCHIVE-LOCK
+           PERFORM CHAIN-HASH
+           PERFORM WRITE-METADATA-LINE
+           PERFORM RELEASE-ARCHIVE-LOCK.
+
+       WRITE-CHECKPOINT-SEQ-PENDING.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE "SEQ-PEND" TO CKPT-PHASE
+           MOVE LK-OPERATION TO CKPT-OPERATION
+           MOVE LK-USER TO CKPT-USER
+           MOVE LK-JOB-NAME TO CKPT-JOB-NAME
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-CHECKPOINT-LOG-PENDING.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE "LOG-PEND" TO CKPT-PHASE
+           MOVE LK-RECORD-KEY TO CKPT-RECORD-KEY
+           MOVE LK-OPERATION TO CKPT-OPERATION
+           MOVE LK-USER TO CKPT-USER
+           MOVE LK-JOB-NAME TO CKPT-JOB-NAME
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       GET-NEXT-SEQUENCE.
+      *    LOCK MODE EXCLUSIVE serializes the read-increment-rewrite
+      *    window so two concurrent captures can't hand out the same
+      *    sequence number. A process that finds the record locked
+      *    retries rather than treating it as missing. Every OPEN,
+      *    READ, WRITE, REWRITE, and CLOSE is checked so a real I/O
+      *    error (permission denied, dataset busy, disk full) is
+      *    reported and aborts the call instead of silently handing
+      *    out a wrong or duplicate record ID.
+           MOVE "N" TO WS-SEQ-FATAL-ERROR
+           MOVE 0 TO WS-SEQ-LOCK-WAIT
+      *    WORKING-STORAGE survives across calls in the same run unit
+      *    (METADATA-CAPTURE is not IS INITIAL PROGRAM, and JCL-
+      *    METADATA-INTERCEPTOR calls it once per DD statement), so
+      *    WS-SEQ-FILE-STATUS still reads "00" from the previous call
+      *    and this loop would otherwise fall through without handing
+      *    out a fresh sequence number.
+           MOVE SPACES TO WS-SEQ-FILE-STATUS
+           PERFORM UNTIL WS-SEQ-FILE-STATUS = "00" OR SEQ-ERROR-OCCURRED
+               ADD 1 TO WS-SEQ-LOCK-WAIT
+               IF WS-SEQ-LOCK-WAIT > 1000
+                   DISPLAY "METADATA-CAPTURE: timed out waiting for "
+                           "sequence file lock, status="
+                           WS-SEQ-FILE-STATUS
+                   MOVE "Y" TO WS-SEQ-FATAL-ERROR
+                   EXIT PERFORM
+               END-IF
+      *        Give a concurrent holder of the lock a real chance to
+      *        finish its critical section and release it instead of
+      *        spinning through all 1000 attempts in a fraction of a
+      *        millisecond.
+               IF WS-SEQ-LOCK-WAIT > 1
+                   CALL "C$SLEEP" USING WS-SEQ-RETRY-DELAY
+               END-IF
+               OPEN I-O SEQUENCE-FILE
+               IF WS-SEQ-FILE-STATUS = "35"
+                   OPEN OUTPUT SEQUENCE-FILE
+                   IF WS-SEQ-FILE-STATUS NOT = "00"
+                       DISPLAY "METADATA-CAPTURE: cannot create "
+                               "sequence file, status="
+                               WS-SEQ-FILE-STATUS
+                       MOVE "Y" TO WS-SEQ-FATAL-ERROR
+                       EXIT PERFORM
+                   END-IF
+                   CLOSE SEQUENCE-FILE
+                   OPEN I-O SEQUENCE-FILE
+                   IF WS-SEQ-FILE-STATUS NOT = "00"
+                       DISPLAY "METADATA-CAPTURE: cannot open "
+                               "sequence file after create, status="
+                               WS-SEQ-FILE-STATUS
+                       MOVE "Y" TO WS-SEQ-FATAL-ERROR
+                       EXIT PERFORM
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF NOT SEQ-ERROR-OCCURRED
+               MOVE 1 TO WS-SEQ-REL-KEY
                READ SEQUENCE-FILE INTO WS-SEQUENCE-NUM
-               ADD 1 TO WS-SEQUENCE-NUM
-               CLOSE SEQUENCE-FILE
-               OPEN OUTPUT SEQUENCE-FILE
-               WRITE SEQ-RECORD FROM WS-SEQUENCE-NUM
+               EVALUATE WS-SEQ-FILE-STATUS
+                   WHEN "00"
+                       ADD 1 TO WS-SEQUENCE-NUM
+                       REWRITE SEQ-RECORD FROM WS-SEQUENCE-NUM
+                       IF WS-SEQ-FILE-STATUS NOT = "00"
+                           DISPLAY "METADATA-CAPTURE: sequence file "
+                                   "rewrite failed, status="
+                                   WS-SEQ-FILE-STATUS
+                           MOVE "Y" TO WS-SEQ-FATAL-ERROR
+                       END-IF
+                   WHEN "23"
+                       MOVE 1 TO WS-SEQUENCE-NUM
+                       WRITE SEQ-RECORD FROM WS-SEQUENCE-NUM
+                       IF WS-SEQ-FILE-STATUS NOT = "00"
+                           DISPLAY "METADATA-CAPTURE: sequence file "
+                                   "write failed, status="
+                                   WS-SEQ-FILE-STATUS
+                           MOVE "Y" TO WS-SEQ-FATAL-ERROR
+                       END-IF
+                   WHEN OTHER
+                       DISPLAY "METADATA-CAPTURE: sequence file read "
+                               "failed, status=" WS-SEQ-FILE-STATUS
+                       MOVE "Y" TO WS-SEQ-FATAL-ERROR
+               END-EVALUATE
+
                CLOSE SEQUENCE-FILE
+               IF WS-SEQ-FILE-STATUS NOT = "00"
+                   DISPLAY "METADATA-CAPTURE: sequence file close "
+                           "failed, status=" WS-SEQ-FILE-STATUS
+                   MOVE "Y" TO WS-SEQ-FATAL-ERROR
+               END-IF
            END-IF.
-       
+
        GENERATE-RECORD-ID.
-           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
            STRING "REC" WS-SEQUENCE-NUM
                DELIMITED BY SIZE
-               INTO WS-RECORD-ID.
-       
+               INTO LK-RECORD-KEY.
+
        CAPTURE-METADATA.
-           MOVE WS-TIMESTAMP TO WS-TIME-STAMP
-           MOVE WS-RECORD-ID TO WS-REC-ID
-           
+           MOVE FUNCTION CURRENT-DATE TO META-TIMESTAMP
+           MOVE "COBOL"        TO META-SOURCE
+           MOVE LK-OPERATION   TO META-OPERATION
+           IF LK-OPERATION = "ABEND" OR LK-OPERATION = "FAILURE"
+               STRING "PGM=" FUNCTION TRIM(LK-PROGRAM-NAME)
+                   DELIMITED BY SIZE INTO META-FILE-NAME
+           ELSE
+               MOVE LK-FILE-NAME TO META-FILE-NAME
+           END-IF
+           MOVE LK-RECORD-KEY  TO META-RECORD-KEY
+           MOVE LK-USER        TO META-USER
+           MOVE LK-JOB-NAME    TO META-JOB-NAME
+           MOVE LK-PROGRAM-NAME TO META-PROGRAM-NAME
+           PERFORM SET-COMPLETION-STATUS
+           PERFORM ACQUIRE-ARCHIVE-LOCK
+           PERFORM CHAIN-HASH
+           PERFORM WRITE-METADATA-LINE
+           PERFORM RELEASE-ARCHIVE-LOCK.
+
+       WRITE-METADATA-LINE.
+      *    OPEN EXTEND on a file that doesn't exist yet fails with
+      *    status "35" and does not create it, so the fallback to
+      *    OPEN OUTPUT (same pattern CAPTURE-DD-STATEMENTS and
+      *    WRITE-LEDGER-ENTRY already use) has to run first - otherwise
+      *    the WRITE below would fail silently on the very first call
+      *    in a clean environment while CHAIN-HASH has already advanced
+      *    data/lasthash.dat past a record that was never persisted.
+      *    LOG-RECORD is wider than any one JSON line needs, so the
+      *    bytes the STRING doesn't touch must be blanked first - left
+      *    alone they're whatever was in memory before, which a LINE
+      *    SEQUENTIAL WRITE can reject outright as invalid data.
+           MOVE SPACES TO LOG-RECORD
+           STRING '{"source":"'    FUNCTION TRIM(META-SOURCE)
+                  '","operation":"' FUNCTION TRIM(META-OPERATION)
+                  '","timestamp":"' META-TIMESTAMP
+                  '","record_id":"' FUNCTION TRIM(META-RECORD-KEY)
+                  '","file":"'      FUNCTION TRIM(META-FILE-NAME)
+                  '","user":"'      FUNCTION TRIM(META-USER)
+                  '","job":"'       FUNCTION TRIM(META-JOB-NAME)
+                  '","program":"'   FUNCTION TRIM(META-PROGRAM-NAME)
+                  '","status":"'    META-STATUS
+                  '","cond_code":"' FUNCTION TRIM(META-COND-CODE)
+                  '","hash":"'      META-HASH
+                  '"}'
+                  DELIMITED BY SIZE
+                  INTO LOG-RECORD
+
            OPEN EXTEND METADATA-LOG
-           MOVE WS-METADATA TO LOG-RECORD
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT METADATA-LOG
+               IF WS-FILE-STATUS NOT = "00"
+                   DISPLAY "METADATA-CAPTURE: cannot create "
+                           "metadata log, status=" WS-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               END-IF
+           END-IF
+
            WRITE LOG-RECORD
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "METADATA-CAPTURE: metadata log write failed, "
+                       "status=" WS-FILE-STATUS
+               CLOSE METADATA-LOG
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
            CLOSE METADATA-LOG
-           
-           DISPLAY "Metadata captured: " WS-REC-ID.
\ No newline at end of file
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "METADATA-CAPTURE: metadata log close failed, "
+                       "status=" WS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           DISPLAY "Metadata captured: " FUNCTION TRIM(META-RECORD-KEY).
+
+       SET-COMPLETION-STATUS.
+      *    LK-COND-CODE carries the step's condition code (e.g.
+      *    "0000", "0004", abend code "S0C7"). "00" in META-STATUS
+      *    means normal completion; anything else flags the record
+      *    as coming from a non-zero-RC or abending step. META-STATUS
+      *    alone is just a 2-character flag and collides an RC with an
+      *    abend that happens to share the same trailing digits (a
+      *    plain RC=22 and abend S222 both end up "22"), so the full,
+      *    untruncated LK-COND-CODE is also kept in META-COND-CODE -
+      *    that is the field that actually distinguishes a failed step
+      *    from an abending one in the audit trail.
+           MOVE LK-COND-CODE TO META-COND-CODE
+           IF LK-COND-CODE = SPACES OR LOW-VALUES OR "0000"
+               MOVE "00" TO META-STATUS
+           ELSE
+               MOVE LK-COND-CODE(3:2) TO META-STATUS
+           END-IF.
+
+       CHAIN-HASH.
+           OPEN INPUT LASTHASH-FILE
+           IF WS-HASH-FILE-STATUS = "35"
+               MOVE ALL "0" TO WS-PRIOR-HASH
+           ELSE
+               READ LASTHASH-FILE INTO WS-PRIOR-HASH
+               CLOSE LASTHASH-FILE
+           END-IF
+
+           STRING META-SOURCE META-OPERATION META-FILE-NAME
+                  META-RECORD-KEY META-USER META-JOB-NAME
+                  META-PROGRAM-NAME META-STATUS META-COND-CODE
+                  META-TIMESTAMP
+                  DELIMITED BY SIZE
+                  INTO WS-HASH-CONTENT
+
+           CALL "CALC-HASH" USING WS-PRIOR-HASH WS-HASH-CONTENT
+               META-HASH
+           END-CALL
+
+           OPEN OUTPUT LASTHASH-FILE
+           WRITE LASTHASH-RECORD FROM META-HASH
+           CLOSE LASTHASH-FILE.
+
+       ACQUIRE-ARCHIVE-LOCK.
+      *    Same OPEN-I-O-with-retry pattern as GET-NEXT-SEQUENCE,
+      *    against a dedicated lock file rather than SEQUENCE-FILE -
+      *    this window covers the metadata.log append and the
+      *    lasthash.dat update, not the sequence bump, so reusing
+      *    SEQUENCE-FILE's lock wouldn't actually interlock against
+      *    METADATA-ARCHIVE's copy-then-truncate of metadata.log.
+           MOVE "N" TO WS-LOCK-FATAL-ERROR
+           MOVE 0 TO WS-LOCK-WAIT
+           MOVE SPACES TO WS-LOCK-STATUS
+           PERFORM UNTIL WS-LOCK-STATUS = "00" OR LOCK-ERROR-OCCURRED
+               ADD 1 TO WS-LOCK-WAIT
+               IF WS-LOCK-WAIT > 1000
+                   DISPLAY "METADATA-CAPTURE: timed out waiting for "
+                           "archive lock, status=" WS-LOCK-STATUS
+                   MOVE "Y" TO WS-LOCK-FATAL-ERROR
+                   EXIT PERFORM
+               END-IF
+               IF WS-LOCK-WAIT > 1
+                   CALL "C$SLEEP" USING WS-SEQ-RETRY-DELAY
+               END-IF
+               OPEN I-O ARCHIVE-LOCK-FILE
+               IF WS-LOCK-STATUS = "35"
+                   OPEN OUTPUT ARCHIVE-LOCK-FILE
+                   IF WS-LOCK-STATUS NOT = "00"
+                       DISPLAY "METADATA-CAPTURE: cannot create "
+                               "archive lock file, status="
+                               WS-LOCK-STATUS
+                       MOVE "Y" TO WS-LOCK-FATAL-ERROR
+                       EXIT PERFORM
+                   END-IF
+                   CLOSE ARCHIVE-LOCK-FILE
+                   OPEN I-O ARCHIVE-LOCK-FILE
+                   IF WS-LOCK-STATUS NOT = "00"
+                       DISPLAY "METADATA-CAPTURE: cannot open "
+                               "archive lock file after create, "
+                               "status=" WS-LOCK-STATUS
+                       MOVE "Y" TO WS-LOCK-FATAL-ERROR
+                       EXIT PERFORM
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       RELEASE-ARCHIVE-LOCK.
+           CLOSE ARCHIVE-LOCK-FILE.
