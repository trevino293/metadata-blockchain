@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. METADATA-REPORT.
+      *    End-of-day activity report. Reads data/metadata.log and
+      *    summarizes record counts plus first/last timestamp by
+      *    operation, job name, and status.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT METADATA-LOG ASSIGN TO "data/metadata.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "data/activity-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  METADATA-LOG.
+       01  LOG-RECORD          PIC X(400).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE         PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-STATUS       PIC XX.
+       01  WS-RPT-STATUS       PIC XX.
+
+       01  WS-PARSED-FIELD.
+           05  WS-P-OPERATION  PIC X(20).
+           05  WS-P-JOB-NAME   PIC X(8).
+           05  WS-P-STATUS     PIC X(2).
+           05  WS-P-TIMESTAMP  PIC X(26).
+
+       01  WS-GROUP-TAB.
+           05  WS-GROUP-ENTRY OCCURS 200 TIMES.
+               10  WS-G-OPERATION  PIC X(20).
+               10  WS-G-JOB-NAME   PIC X(8).
+               10  WS-G-STATUS     PIC X(2).
+               10  WS-G-COUNT      PIC 9(7).
+               10  WS-G-FIRST-TS   PIC X(26).
+               10  WS-G-LAST-TS    PIC X(26).
+       01  WS-GROUP-COUNT      PIC 9(4) VALUE 0.
+       01  WS-GROUP-IDX        PIC 9(4).
+       01  WS-FOUND-IDX        PIC 9(4).
+       01  WS-GROUP-TAB-FULL   PIC X VALUE "N".
+           88  GROUP-TAB-FULL-WARNED VALUE "Y".
+
+       01  WS-TOTAL-RECORDS    PIC 9(7) VALUE 0.
+
+       01  WS-SEARCH-TAG       PIC X(20).
+       01  WS-TAG-LEN          PIC 9(2).
+       01  WS-BEFORE-TAG       PIC X(400).
+       01  WS-AFTER-TAG        PIC X(400).
+       01  WS-EXTRACTED-VALUE  PIC X(30).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           OPEN INPUT METADATA-LOG
+           IF WS-LOG-STATUS = "35"
+               DISPLAY "METADATA-REPORT: data/metadata.log not found"
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-LOG-STATUS = "10"
+               READ METADATA-LOG
+                   AT END
+                       MOVE "10" TO WS-LOG-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-RECORDS
+                       PERFORM PARSE-LOG-RECORD
+                       PERFORM ACCUMULATE-GROUP
+               END-READ
+           END-PERFORM
+           CLOSE METADATA-LOG
+
+           PERFORM WRITE-REPORT
+           STOP RUN.
+
+       PARSE-LOG-RECORD.
+      *    LOG-RECORD holds a flat JSON-ish line built by
+      *    METADATA-CAPTURE; pull fields out by their literal tags
+      *    rather than a full JSON parse.
+           MOVE SPACES TO WS-PARSED-FIELD
+
+           MOVE '"operation":"'    TO WS-SEARCH-TAG
+           PERFORM FIND-TAG-VALUE
+           MOVE WS-EXTRACTED-VALUE TO WS-P-OPERATION
+
+           MOVE '"job":"'          TO WS-SEARCH-TAG
+           PERFORM FIND-TAG-VALUE
+           MOVE WS-EXTRACTED-VALUE TO WS-P-JOB-NAME
+
+           MOVE '"status":"'       TO WS-SEARCH-TAG
+           PERFORM FIND-TAG-VALUE
+           MOVE WS-EXTRACTED-VALUE TO WS-P-STATUS
+
+           MOVE '"timestamp":"'    TO WS-SEARCH-TAG
+           PERFORM FIND-TAG-VALUE
+           MOVE WS-EXTRACTED-VALUE TO WS-P-TIMESTAMP.
+
+       FIND-TAG-VALUE.
+           MOVE SPACES TO WS-EXTRACTED-VALUE WS-BEFORE-TAG WS-AFTER-TAG
+           COMPUTE WS-TAG-LEN = FUNCTION LENGTH(
+               FUNCTION TRIM(WS-SEARCH-TAG))
+           UNSTRING LOG-RECORD DELIMITED BY WS-SEARCH-TAG(1:WS-TAG-LEN)
+               INTO WS-BEFORE-TAG WS-AFTER-TAG
+           END-UNSTRING
+           UNSTRING WS-AFTER-TAG DELIMITED BY '"'
+               INTO WS-EXTRACTED-VALUE
+           END-UNSTRING.
+
+       ACCUMULATE-GROUP.
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-GROUP-IDX FROM 1 BY 1
+                   UNTIL WS-GROUP-IDX > WS-GROUP-COUNT
+               IF WS-G-OPERATION(WS-GROUP-IDX) = WS-P-OPERATION AND
+                       WS-G-JOB-NAME(WS-GROUP-IDX) = WS-P-JOB-NAME AND
+                       WS-G-STATUS(WS-GROUP-IDX) = WS-P-STATUS
+                   MOVE WS-GROUP-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND-IDX = 0 AND WS-GROUP-COUNT < 200
+               ADD 1 TO WS-GROUP-COUNT
+               MOVE WS-GROUP-COUNT TO WS-FOUND-IDX
+               MOVE WS-P-OPERATION TO WS-G-OPERATION(WS-FOUND-IDX)
+               MOVE WS-P-JOB-NAME TO WS-G-JOB-NAME(WS-FOUND-IDX)
+               MOVE WS-P-STATUS TO WS-G-STATUS(WS-FOUND-IDX)
+               MOVE 0 TO WS-G-COUNT(WS-FOUND-IDX)
+               MOVE WS-P-TIMESTAMP TO WS-G-FIRST-TS(WS-FOUND-IDX)
+           END-IF
+
+           IF WS-FOUND-IDX = 0 AND WS-GROUP-COUNT >= 200
+                   AND NOT GROUP-TAB-FULL-WARNED
+               DISPLAY "METADATA-REPORT: more than 200 distinct "
+                       "operation/job/status groups - report is "
+                       "incomplete past this point"
+               MOVE "Y" TO WS-GROUP-TAB-FULL
+           END-IF
+
+           IF WS-FOUND-IDX > 0
+               ADD 1 TO WS-G-COUNT(WS-FOUND-IDX)
+               MOVE WS-P-TIMESTAMP TO WS-G-LAST-TS(WS-FOUND-IDX)
+           END-IF.
+
+       WRITE-REPORT.
+           OPEN OUTPUT REPORT-FILE
+           MOVE "METADATA ACTIVITY REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "Total records scanned: " WS-TOTAL-RECORDS
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "OPERATION   JOB-NAME  ST  COUNT   FIRST-SEEN"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM VARYING WS-GROUP-IDX FROM 1 BY 1
+                   UNTIL WS-GROUP-IDX > WS-GROUP-COUNT
+               STRING WS-G-OPERATION(WS-GROUP-IDX) " "
+                      WS-G-JOB-NAME(WS-GROUP-IDX) " "
+                      WS-G-STATUS(WS-GROUP-IDX) " "
+                      WS-G-COUNT(WS-GROUP-IDX) " "
+                      WS-G-FIRST-TS(WS-GROUP-IDX) " TO "
+                      WS-G-LAST-TS(WS-GROUP-IDX)
+                      DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM
+           CLOSE REPORT-FILE.
