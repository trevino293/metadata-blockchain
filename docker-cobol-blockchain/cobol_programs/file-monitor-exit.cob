@@ -1,26 +1,156 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. FILE-MONITOR-EXIT.
-       
+      *    OAM/SMF-style file monitor exit. Pushes a JSON event onto a
+      *    named pipe for downstream listeners; sensitive datasets go
+      *    to a separate priority pipe, and anything that can't be
+      *    delivered is spooled locally for replay.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SPOOL-FILE ASSIGN TO "data/cobol-triggers.spool"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SPOOL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SPOOL-FILE.
+       01  SPOOL-RECORD        PIC X(200).
+
        WORKING-STORAGE SECTION.
+       01  WS-SAFE-FILE-NAME   PIC X(50).
+       01  WS-SAFE-OPERATION   PIC X(10).
+       01  WS-EVENT-JSON       PIC X(120).
        01  WS-COMMAND          PIC X(200).
        01  WS-RETURN-CODE      PIC S9(9) COMP.
-       
+       01  WS-SPOOL-STATUS     PIC XX.
+       01  WS-CHAR-IDX         PIC 9(4).
+       01  WS-ONE-CHAR         PIC X.
+       01  WS-PIPE-NAME        PIC X(40).
+       01  WS-IS-SENSITIVE     PIC X VALUE "N".
+           88  SENSITIVE-DATASET   VALUE "Y".
+
+       01  WS-SENSITIVE-PATTERNS.
+           05  FILLER          PIC X(10) VALUE "MASTER.".
+           05  FILLER          PIC X(10) VALUE "CUSTOMER".
+       01  WS-SENSITIVE-TAB REDEFINES WS-SENSITIVE-PATTERNS.
+           05  WS-SENS-PATTERN PIC X(10) OCCURS 2 TIMES.
+       01  WS-PATTERN-IDX      PIC 9.
+       01  WS-PATTERN-LEN      PIC 9(2).
+       01  WS-MATCH-COUNT      PIC 9(4).
+
        LINKAGE SECTION.
        01  LK-FILE-NAME        PIC X(50).
        01  LK-OPERATION        PIC X(10).
-       
+
        PROCEDURE DIVISION USING LK-FILE-NAME LK-OPERATION.
-           STRING "echo '{"
-                  '"file":"' DELIMITED BY SIZE
-                  LK-FILE-NAME DELIMITED BY SPACE
-                  '","op":"' DELIMITED BY SIZE
-                  LK-OPERATION DELIMITED BY SPACE
-                  '"}' "' >> /tmp/cobol-triggers.pipe"
+       MAIN-PROCESS.
+           PERFORM SANITIZE-INPUTS
+           PERFORM CHECK-SENSITIVE
+           PERFORM BUILD-EVENT-JSON
+           PERFORM SEND-EVENT
+           EXIT PROGRAM.
+
+       SANITIZE-INPUTS.
+      *    Allow only characters that cannot break out of the
+      *    single-quoted shell string the event is wrapped in.
+           MOVE SPACES TO WS-SAFE-FILE-NAME WS-SAFE-OPERATION
+           PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+                   UNTIL WS-CHAR-IDX > 50
+               MOVE LK-FILE-NAME(WS-CHAR-IDX:1) TO WS-ONE-CHAR
+               IF (WS-ONE-CHAR >= "A" AND WS-ONE-CHAR <= "Z") OR
+                       (WS-ONE-CHAR >= "a" AND WS-ONE-CHAR <= "z") OR
+                       (WS-ONE-CHAR >= "0" AND WS-ONE-CHAR <= "9") OR
+                       WS-ONE-CHAR = "." OR WS-ONE-CHAR = "-" OR
+                       WS-ONE-CHAR = "_" OR WS-ONE-CHAR = "/" OR
+                       WS-ONE-CHAR = SPACE
+                   MOVE WS-ONE-CHAR TO WS-SAFE-FILE-NAME(WS-CHAR-IDX:1)
+               ELSE
+                   MOVE "_" TO WS-SAFE-FILE-NAME(WS-CHAR-IDX:1)
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+                   UNTIL WS-CHAR-IDX > 10
+               MOVE LK-OPERATION(WS-CHAR-IDX:1) TO WS-ONE-CHAR
+               IF (WS-ONE-CHAR >= "A" AND WS-ONE-CHAR <= "Z") OR
+                       (WS-ONE-CHAR >= "a" AND WS-ONE-CHAR <= "z") OR
+                       (WS-ONE-CHAR >= "0" AND WS-ONE-CHAR <= "9") OR
+                       WS-ONE-CHAR = SPACE
+                   MOVE WS-ONE-CHAR
+                       TO WS-SAFE-OPERATION(WS-CHAR-IDX:1)
+               ELSE
+                   MOVE "_" TO WS-SAFE-OPERATION(WS-CHAR-IDX:1)
+               END-IF
+           END-PERFORM.
+
+       CHECK-SENSITIVE.
+      *    A dataset with one of these patterns anywhere in its name
+      *    (not just as a leading qualifier, e.g. "PROD.CUSTOMER.
+      *    MASTER") is sensitive, so this is a contains check, not a
+      *    prefix check.
+           MOVE "N" TO WS-IS-SENSITIVE
+           PERFORM VARYING WS-PATTERN-IDX FROM 1 BY 1
+                   UNTIL WS-PATTERN-IDX > 2
+               MOVE FUNCTION LENGTH(
+                       FUNCTION TRIM(WS-SENS-PATTERN(WS-PATTERN-IDX)))
+                   TO WS-PATTERN-LEN
+               MOVE 0 TO WS-MATCH-COUNT
+               INSPECT WS-SAFE-FILE-NAME TALLYING WS-MATCH-COUNT
+                   FOR ALL WS-SENS-PATTERN(WS-PATTERN-IDX)
+                       (1:WS-PATTERN-LEN)
+               IF WS-MATCH-COUNT > 0
+                   MOVE "Y" TO WS-IS-SENSITIVE
+               END-IF
+           END-PERFORM
+           IF SENSITIVE-DATASET
+               MOVE "/tmp/cobol-triggers-priority.pipe" TO WS-PIPE-NAME
+           ELSE
+               MOVE "/tmp/cobol-triggers.pipe" TO WS-PIPE-NAME
+           END-IF.
+
+       BUILD-EVENT-JSON.
+      *    STRING only fills as many bytes as it concatenates and
+      *    leaves the rest of the receiving field exactly as it found
+      *    it; since WS-EVENT-JSON has no VALUE clause that tail would
+      *    otherwise be binary zeros, not spaces, which FUNCTION TRIM
+      *    does not strip - and a stray zero byte truncates the
+      *    command string once it reaches CALL "SYSTEM" in SEND-EVENT.
+           MOVE SPACES TO WS-EVENT-JSON
+           STRING '{"file":"' FUNCTION TRIM(WS-SAFE-FILE-NAME)
+                  '","op":"'  FUNCTION TRIM(WS-SAFE-OPERATION)
+                  '","priority":"'
+                  WS-IS-SENSITIVE
+                  '"}'
+                  DELIMITED BY SIZE
+                  INTO WS-EVENT-JSON.
+
+       SEND-EVENT.
+      *    A named pipe with no reader blocks open() forever, which
+      *    would hang CALL "SYSTEM" (and this program, and whatever
+      *    invoked it) before WS-RETURN-CODE is ever checked. "tee"
+      *    is the process that actually opens the pipe for writing,
+      *    so wrapping just "timeout 1 tee" (not the echo feeding it)
+      *    bounds that open() without a second layer of shell quoting
+      *    - the JSON still only has to survive the one single-quoted
+      *    "echo" argument that SANITIZE-INPUTS already keeps safe.
+           STRING "echo '" FUNCTION TRIM(WS-EVENT-JSON)
+                  "' | timeout 1 tee -a "
+                  FUNCTION TRIM(WS-PIPE-NAME) " > /dev/null"
                   DELIMITED BY SIZE
                   INTO WS-COMMAND
-           
+
            CALL "SYSTEM" USING WS-COMMAND
                         RETURNING WS-RETURN-CODE
-           
-           EXIT PROGRAM.
\ No newline at end of file
+
+           IF WS-RETURN-CODE NOT = 0
+               PERFORM SPOOL-FOR-REPLAY
+           END-IF.
+
+       SPOOL-FOR-REPLAY.
+           OPEN EXTEND SPOOL-FILE
+           IF WS-SPOOL-STATUS = "35"
+               OPEN OUTPUT SPOOL-FILE
+           END-IF
+           MOVE WS-EVENT-JSON TO SPOOL-RECORD
+           WRITE SPOOL-RECORD
+           CLOSE SPOOL-FILE.
