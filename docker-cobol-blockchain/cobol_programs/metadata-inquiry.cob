@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. METADATA-INQUIRY.
+      *    Looks up a single metadata record by key in the indexed
+      *    store built by METADATA-VSAM-LOAD and displays its full
+      *    history line.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT METADATA-KSDS ASSIGN TO "data/metadata.ksds"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS META-RECORD-KEY
+               ALTERNATE RECORD KEY IS META-JOB-NAME
+                   WITH DUPLICATES
+               FILE STATUS IS WS-KSDS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  METADATA-KSDS.
+           COPY "metadata-layout.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-KSDS-STATUS      PIC XX.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           DISPLAY "Enter record key to look up (e.g. "
+               "REC0000000001): " WITH NO ADVANCING
+           ACCEPT META-RECORD-KEY
+
+           OPEN INPUT METADATA-KSDS
+           IF WS-KSDS-STATUS = "35"
+               DISPLAY "METADATA-INQUIRY: data/metadata.ksds not "
+                       "found - run METADATA-VSAM-LOAD first"
+               STOP RUN
+           END-IF
+
+           READ METADATA-KSDS
+           IF WS-KSDS-STATUS = "00"
+               PERFORM DISPLAY-RECORD
+           ELSE
+               DISPLAY "No metadata record found for key: "
+                   FUNCTION TRIM(META-RECORD-KEY)
+           END-IF
+
+           CLOSE METADATA-KSDS
+           STOP RUN.
+
+       DISPLAY-RECORD.
+           DISPLAY "Record key : " FUNCTION TRIM(META-RECORD-KEY)
+           DISPLAY "Operation  : " FUNCTION TRIM(META-OPERATION)
+           DISPLAY "File       : " FUNCTION TRIM(META-FILE-NAME)
+           DISPLAY "Job name   : " FUNCTION TRIM(META-JOB-NAME)
+           DISPLAY "Program    : " FUNCTION TRIM(META-PROGRAM-NAME)
+           DISPLAY "User       : " FUNCTION TRIM(META-USER)
+           DISPLAY "Status     : " META-STATUS
+           DISPLAY "Cond code  : " FUNCTION TRIM(META-COND-CODE)
+           DISPLAY "Timestamp  : " META-TIMESTAMP
+           DISPLAY "Hash       : " FUNCTION TRIM(META-HASH).
