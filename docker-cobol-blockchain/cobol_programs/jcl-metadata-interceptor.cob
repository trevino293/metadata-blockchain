@@ -1,18 +1,103 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. JCL-METADATA-INTERCEPTOR.
        
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT JCL-LOG ASSIGN TO "JCLLOG"
-               ORGANIZATION IS LINE SEQUENTIAL.
-       
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JCL-LOG-STATUS.
+
+           SELECT DD-LIST ASSIGN TO "data/dd-statements.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DD-LIST-STATUS.
+
+           SELECT STEP-STATUS ASSIGN TO "data/step-status.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STEP-STATUS-STATUS.
+
+           SELECT MONITOR-CONTROL ASSIGN TO "data/monitor-control.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MONCTL-STATUS.
+
+      *    Keyed by job name (ASSIGN DYNAMIC resolves the runtime
+      *    content of WS-JCKPT-FILE-NAME as the actual path, not a
+      *    symbolic device name - same technique as METADATA-CAPTURE's
+      *    own per-job CHECKPOINT-FILE) so two jobs running this
+      *    program concurrently don't share one checkpoint path and
+      *    clobber or falsely replay each other's in-flight ledger
+      *    call.
+           SELECT JCL-CHECKPOINT
+               ASSIGN DYNAMIC WS-JCKPT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JCKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+      *    Wide enough for the full DD line LOG-ONE-DD-STATEMENT builds
+      *    at every field's max width (job/step/dd 8 each, dataset 44,
+      *    disp 20, timestamp 26, plus the "JOB="/",STEP="/etc. tag
+      *    text) - 132 was too narrow even before the disp field was
+      *    widened, and silently truncated the tail of every line.
        FD  JCL-LOG.
-       01  JCL-RECORD          PIC X(132).
-       
+       01  JCL-RECORD          PIC X(200).
+
+       FD  DD-LIST.
+       01  DD-LIST-RECORD.
+           05  DDL-DD-NAME     PIC X(8).
+           05  DDL-DATASET     PIC X(44).
+           05  DDL-DISP        PIC X(20).
+
+       FD  STEP-STATUS.
+       01  STEP-STATUS-RECORD.
+           05  SSR-PROGRAM     PIC X(8).
+           05  SSR-COND-CODE   PIC X(4).
+
+       FD  MONITOR-CONTROL.
+       01  MONITOR-CONTROL-RECORD.
+           05  MCR-DATASET-PATTERN PIC X(44).
+           05  MCR-OPERATION        PIC X(20).
+
+       FD  JCL-CHECKPOINT.
+       01  JCL-CHECKPOINT-RECORD.
+           05  CKPT-JOB-NAME       PIC X(8).
+           05  CKPT-STEP-NAME      PIC X(8).
+           05  CKPT-PROGRAM        PIC X(8).
+           05  CKPT-DD-NAME        PIC X(8).
+           05  CKPT-DATASET        PIC X(44).
+           05  CKPT-DISP           PIC X(20).
+           05  CKPT-TIMESTAMP      PIC X(26).
+           05  CKPT-USER           PIC X(10).
+           05  CKPT-RECORD-KEY     PIC X(20).
+
        WORKING-STORAGE SECTION.
+       01  WS-JCL-LOG-STATUS   PIC XX.
+       01  WS-DD-LIST-STATUS   PIC XX.
+       01  WS-STEP-STATUS-STATUS PIC XX.
+       01  WS-MONCTL-STATUS    PIC XX.
+       01  WS-JCKPT-STATUS     PIC XX.
+       01  WS-JCKPT-FILE-NAME  PIC X(60).
+       01  WS-DD-FOUND-ANY     PIC X VALUE "N".
+       01  WS-STEP-PROGRAM     PIC X(8) VALUE SPACES.
+       01  WS-COND-CODE        PIC X(4) VALUE "0000".
+
+       01  WS-MONITOR-TAB.
+           05  WS-MONITOR-ENTRY OCCURS 50 TIMES.
+               10  WS-MON-DATASET  PIC X(44).
+               10  WS-MON-OPERATION PIC X(20).
+       01  WS-MONITOR-COUNT    PIC 9(4) VALUE 0.
+       01  WS-MONITOR-CONFIGURED PIC X VALUE "N".
+       01  WS-MONITOR-IDX      PIC 9(4).
+       01  WS-IS-MONITORED     PIC X.
+           88  DD-IS-MONITORED     VALUE "Y".
+       01  WS-MON-PATTERN-LEN  PIC 9(2).
+
+      *    Matches LK-OPERATION in METADATA-CAPTURE (PIC X(20), wide
+      *    enough for a full DISP value) - CALL ... USING is by
+      *    reference, so a narrower field here would let the callee
+      *    read past the end of this item.
+       01  WS-INCIDENT-OP      PIC X(20).
+       01  WS-BLANK-FILE-NAME  PIC X(44) VALUE SPACES.
        01  WS-JOB-METADATA.
            05  WS-JOB-NAME     PIC X(8).
            05  WS-STEP-NAME    PIC X(8).
@@ -21,40 +106,254 @@ IDENTIFICATION DIVISION.
            05  WS-DATASET      PIC X(44).
            05  WS-DISP         PIC X(20).
            05  WS-TIMESTAMP    PIC X(26).
-       
+           05  WS-USER         PIC X(10).
+           05  WS-RECORD-KEY   PIC X(20).
+
        01  WS-BLOCKCHAIN-CALL.
            05  WS-PROGRAM-NAME PIC X(8) VALUE "BLKCHN01".
            05  WS-METADATA-PTR POINTER.
        
        PROCEDURE DIVISION.
        MAIN-PROCESS.
+      *    The job name has to be known before the checkpoint path can
+      *    be built, so the ACCEPTs that used to follow RESTART-CHECK
+      *    now come first - RESTART-CHECK itself just reads back
+      *    whatever this same job already wrote to its own checkpoint
+      *    file on a prior, incomplete run.
            ACCEPT WS-JOB-NAME FROM JOB-NAME
            ACCEPT WS-STEP-NAME FROM STEP-NAME
-           
+           ACCEPT WS-USER FROM ENVIRONMENT "USER"
+
            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
-           
+
+           PERFORM SET-CHECKPOINT-FILE-NAME
+           PERFORM RESTART-CHECK
+
+           PERFORM READ-STEP-STATUS
+           MOVE WS-STEP-PROGRAM TO WS-PROGRAM
+           PERFORM READ-MONITOR-CONTROL
+
            PERFORM CAPTURE-DD-STATEMENTS
-           PERFORM CALL-BLOCKCHAIN-ADAPTER
-           
+           PERFORM CAPTURE-STEP-INCIDENT
+
            GOBACK.
-       
+
+       SET-CHECKPOINT-FILE-NAME.
+           STRING "data/jcl-checkpoint-"
+                  FUNCTION TRIM(WS-JOB-NAME)
+                  ".dat"
+                  DELIMITED BY SIZE
+                  INTO WS-JCKPT-FILE-NAME.
+
+       RESTART-CHECK.
+      *    A checkpoint left over from a prior run means that run died
+      *    in the middle of a blockchain ledger call - after the
+      *    metadata log line was already written, but before the
+      *    ledger got the matching entry. Replay the call so the
+      *    ledger catches up, then clear the checkpoint so this run
+      *    starts clean.
+           MOVE SPACES TO JCL-CHECKPOINT-RECORD
+           OPEN INPUT JCL-CHECKPOINT
+           IF WS-JCKPT-STATUS NOT = "35"
+               READ JCL-CHECKPOINT
+                   AT END
+                       MOVE SPACES TO JCL-CHECKPOINT-RECORD
+               END-READ
+               CLOSE JCL-CHECKPOINT
+               IF CKPT-JOB-NAME NOT = SPACES
+                   DISPLAY "JCL-METADATA-INTERCEPTOR: prior run left "
+                           "an incomplete blockchain call for record "
+                           FUNCTION TRIM(CKPT-RECORD-KEY)
+                           " - replaying it"
+                   MOVE CKPT-JOB-NAME    TO WS-JOB-NAME
+                   MOVE CKPT-STEP-NAME   TO WS-STEP-NAME
+                   MOVE CKPT-PROGRAM     TO WS-PROGRAM
+                   MOVE CKPT-DD-NAME     TO WS-DD-NAME
+                   MOVE CKPT-DATASET     TO WS-DATASET
+                   MOVE CKPT-DISP        TO WS-DISP
+                   MOVE CKPT-TIMESTAMP   TO WS-TIMESTAMP
+                   MOVE CKPT-USER        TO WS-USER
+                   MOVE CKPT-RECORD-KEY  TO WS-RECORD-KEY
+                   PERFORM CALL-BLOCKCHAIN-ADAPTER
+               END-IF
+           END-IF.
+
+       CAPTURE-STEP-INCIDENT.
+      *    A non-zero condition code gets its own incident record -
+      *    an abend code (S0Cx/Uxxxx) logs as ABEND, anything else
+      *    non-zero logs as FAILURE - so step failures show up in the
+      *    same audit trail as file operations instead of vanishing.
+           IF WS-COND-CODE NOT = "0000" AND WS-COND-CODE NOT = SPACES
+               IF WS-COND-CODE(1:1) = "S" OR WS-COND-CODE(1:1) = "U"
+                   MOVE "ABEND" TO WS-INCIDENT-OP
+               ELSE
+                   MOVE "FAILURE" TO WS-INCIDENT-OP
+               END-IF
+
+               MOVE SPACES TO WS-RECORD-KEY
+               CALL "METADATA-CAPTURE" USING WS-INCIDENT-OP
+                   WS-BLANK-FILE-NAME WS-RECORD-KEY WS-USER
+                   WS-JOB-NAME WS-STEP-PROGRAM WS-COND-CODE
+               END-CALL
+
+               MOVE SPACES TO WS-DD-NAME
+               MOVE WS-STEP-PROGRAM TO WS-DATASET
+               MOVE WS-INCIDENT-OP TO WS-DISP
+               PERFORM CALL-BLOCKCHAIN-ADAPTER
+           END-IF.
+
+       READ-MONITOR-CONTROL.
+      *    PARMLIB-style list of which datasets/operations should
+      *    trigger metadata capture, so that list can be changed
+      *    without a recompile. No control file means nothing has
+      *    been configured yet, so every DD is monitored (the
+      *    behavior before this table existed).
+           MOVE "N" TO WS-MONITOR-CONFIGURED
+           MOVE 0 TO WS-MONITOR-COUNT
+           OPEN INPUT MONITOR-CONTROL
+           IF WS-MONCTL-STATUS NOT = "35"
+               MOVE "Y" TO WS-MONITOR-CONFIGURED
+               PERFORM UNTIL WS-MONCTL-STATUS = "10"
+                   READ MONITOR-CONTROL
+                       AT END
+                           MOVE "10" TO WS-MONCTL-STATUS
+                       NOT AT END
+                           IF WS-MONITOR-COUNT < 50
+                               ADD 1 TO WS-MONITOR-COUNT
+                               MOVE MCR-DATASET-PATTERN TO
+                                   WS-MON-DATASET(WS-MONITOR-COUNT)
+                               MOVE MCR-OPERATION TO
+                                   WS-MON-OPERATION(WS-MONITOR-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MONITOR-CONTROL
+           END-IF.
+
+       IS-DD-MONITORED.
+           MOVE "Y" TO WS-IS-MONITORED
+           IF WS-MONITOR-CONFIGURED = "Y"
+               MOVE "N" TO WS-IS-MONITORED
+               PERFORM VARYING WS-MONITOR-IDX FROM 1 BY 1
+                       UNTIL WS-MONITOR-IDX > WS-MONITOR-COUNT
+                   COMPUTE WS-MON-PATTERN-LEN = FUNCTION LENGTH(
+                       FUNCTION TRIM(WS-MON-DATASET(WS-MONITOR-IDX)))
+                   IF WS-DATASET(1:WS-MON-PATTERN-LEN) =
+                           WS-MON-DATASET(WS-MONITOR-IDX)
+                               (1:WS-MON-PATTERN-LEN)
+                       AND (FUNCTION TRIM(WS-MON-OPERATION(
+                               WS-MONITOR-IDX)) = "*"
+                           OR WS-MON-OPERATION(WS-MONITOR-IDX) =
+                               WS-DISP)
+                       MOVE "Y" TO WS-IS-MONITORED
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       READ-STEP-STATUS.
+      *    JCL doesn't expose the step's condition code to a called
+      *    program, so it rides in alongside the DD list the step
+      *    publishes for us.
+           OPEN INPUT STEP-STATUS
+           IF WS-STEP-STATUS-STATUS = "35"
+               MOVE SPACES TO WS-STEP-PROGRAM
+               MOVE "0000" TO WS-COND-CODE
+           ELSE
+               READ STEP-STATUS
+               IF WS-STEP-STATUS-STATUS = "00"
+                   MOVE SSR-PROGRAM TO WS-STEP-PROGRAM
+                   MOVE SSR-COND-CODE TO WS-COND-CODE
+               ELSE
+                   MOVE SPACES TO WS-STEP-PROGRAM
+                   MOVE "0000" TO WS-COND-CODE
+               END-IF
+               CLOSE STEP-STATUS
+           END-IF.
+
        CAPTURE-DD-STATEMENTS.
-      *    Parse job step for DD statements and datasets
-           MOVE "CREATE" TO WS-DISP
-           MOVE "MASTER.CUSTOMER.DATA" TO WS-DATASET
-           
-      *    Write to metadata log
-           OPEN OUTPUT JCL-LOG
+           OPEN EXTEND JCL-LOG
+           IF WS-JCL-LOG-STATUS = "35"
+               OPEN OUTPUT JCL-LOG
+           END-IF
+
+           OPEN INPUT DD-LIST
+           IF WS-DD-LIST-STATUS = "35"
+               DISPLAY "JCL-METADATA-INTERCEPTOR: no DD statements "
+                       "found for this step"
+           ELSE
+               PERFORM UNTIL WS-DD-LIST-STATUS = "10"
+                   READ DD-LIST
+                       AT END
+                           MOVE "10" TO WS-DD-LIST-STATUS
+                       NOT AT END
+                           MOVE "Y" TO WS-DD-FOUND-ANY
+                           PERFORM LOG-ONE-DD-STATEMENT
+                   END-READ
+               END-PERFORM
+               CLOSE DD-LIST
+           END-IF
+
+           CLOSE JCL-LOG.
+
+       LOG-ONE-DD-STATEMENT.
+           MOVE DDL-DD-NAME TO WS-DD-NAME
+           MOVE DDL-DATASET TO WS-DATASET
+           MOVE DDL-DISP    TO WS-DISP
+
            STRING "JOB=" WS-JOB-NAME
-                  ",STEP=" WS-STEP-NAME  
+                  ",STEP=" WS-STEP-NAME
+                  ",DD=" WS-DD-NAME
                   ",DS=" WS-DATASET
+                  ",DISP=" WS-DISP
                   ",TIME=" WS-TIMESTAMP
                   DELIMITED BY SIZE
                   INTO JCL-RECORD
            WRITE JCL-RECORD
-           CLOSE JCL-LOG.
-       
+
+           PERFORM IS-DD-MONITORED
+           IF DD-IS-MONITORED
+               MOVE SPACES TO WS-RECORD-KEY
+               CALL "METADATA-CAPTURE" USING WS-DISP WS-DATASET
+                   WS-RECORD-KEY WS-USER WS-JOB-NAME WS-STEP-PROGRAM
+                   WS-COND-CODE
+               END-CALL
+
+               PERFORM CALL-BLOCKCHAIN-ADAPTER
+           END-IF.
+
        CALL-BLOCKCHAIN-ADAPTER.
+           PERFORM WRITE-JCL-CHECKPOINT
+
            SET WS-METADATA-PTR TO ADDRESS OF WS-JOB-METADATA
            CALL WS-PROGRAM-NAME USING WS-METADATA-PTR
-           END-CALL.
\ No newline at end of file
+           END-CALL
+
+      *    A failed ledger write leaves RETURN-CODE non-zero; clearing
+      *    the checkpoint anyway would tell RESTART-CHECK there is
+      *    nothing left to replay, burying the one failure this
+      *    checkpoint exists to catch. Leave it in place so the next
+      *    run's RESTART-CHECK retries the BLKCHN01 call.
+           IF RETURN-CODE = 0
+               PERFORM CLEAR-JCL-CHECKPOINT
+           ELSE
+               DISPLAY "JCL-METADATA-INTERCEPTOR: BLKCHN01 reported "
+                       "failure, leaving checkpoint for replay"
+           END-IF.
+
+       WRITE-JCL-CHECKPOINT.
+           MOVE WS-JOB-NAME    TO CKPT-JOB-NAME
+           MOVE WS-STEP-NAME   TO CKPT-STEP-NAME
+           MOVE WS-PROGRAM     TO CKPT-PROGRAM
+           MOVE WS-DD-NAME     TO CKPT-DD-NAME
+           MOVE WS-DATASET     TO CKPT-DATASET
+           MOVE WS-DISP        TO CKPT-DISP
+           MOVE WS-TIMESTAMP   TO CKPT-TIMESTAMP
+           MOVE WS-USER        TO CKPT-USER
+           MOVE WS-RECORD-KEY  TO CKPT-RECORD-KEY
+           OPEN OUTPUT JCL-CHECKPOINT
+           WRITE JCL-CHECKPOINT-RECORD
+           CLOSE JCL-CHECKPOINT.
+
+       CLEAR-JCL-CHECKPOINT.
+           OPEN OUTPUT JCL-CHECKPOINT
+           CLOSE JCL-CHECKPOINT.
