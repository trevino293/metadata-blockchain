@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. METADATA-VSAM-LOAD.
+      *    Rebuilds the indexed metadata store from data/metadata.log
+      *    so METADATA-INQUIRY can answer "what happened to this
+      *    record" by key instead of a top-to-bottom scan.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT METADATA-LOG ASSIGN TO "data/metadata.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT METADATA-KSDS ASSIGN TO "data/metadata.ksds"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS META-RECORD-KEY
+               ALTERNATE RECORD KEY IS META-JOB-NAME
+                   WITH DUPLICATES
+               FILE STATUS IS WS-KSDS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  METADATA-LOG.
+       01  LOG-RECORD          PIC X(400).
+
+       FD  METADATA-KSDS.
+           COPY "metadata-layout.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-STATUS       PIC XX.
+       01  WS-KSDS-STATUS      PIC XX.
+       01  WS-LOADED-COUNT     PIC 9(7) VALUE 0.
+
+       01  WS-SEARCH-TAG       PIC X(20).
+       01  WS-TAG-LEN          PIC 9(2).
+       01  WS-BEFORE-TAG       PIC X(400).
+       01  WS-AFTER-TAG        PIC X(400).
+       01  WS-EXTRACTED-VALUE  PIC X(64).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           OPEN INPUT METADATA-LOG
+           IF WS-LOG-STATUS = "35"
+               DISPLAY "METADATA-VSAM-LOAD: data/metadata.log not "
+                       "found"
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT METADATA-KSDS
+           CLOSE METADATA-KSDS
+           OPEN I-O METADATA-KSDS
+
+           PERFORM UNTIL WS-LOG-STATUS = "10"
+               READ METADATA-LOG
+                   AT END
+                       MOVE "10" TO WS-LOG-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-LOADED-COUNT
+                       PERFORM PARSE-AND-LOAD-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE METADATA-LOG
+           CLOSE METADATA-KSDS
+           DISPLAY "METADATA-VSAM-LOAD: loaded " WS-LOADED-COUNT
+                   " records into data/metadata.ksds"
+           STOP RUN.
+
+       PARSE-AND-LOAD-RECORD.
+           MOVE SPACES TO METADATA-RECORD
+
+           MOVE '"record_id":"' TO WS-SEARCH-TAG
+           PERFORM EXTRACT-FIELD
+           MOVE WS-EXTRACTED-VALUE(1:20) TO META-RECORD-KEY
+
+           MOVE '"operation":"' TO WS-SEARCH-TAG
+           PERFORM EXTRACT-FIELD
+           MOVE WS-EXTRACTED-VALUE(1:20) TO META-OPERATION
+
+           MOVE '"file":"' TO WS-SEARCH-TAG
+           PERFORM EXTRACT-FIELD
+           MOVE WS-EXTRACTED-VALUE(1:44) TO META-FILE-NAME
+
+           MOVE '"user":"' TO WS-SEARCH-TAG
+           PERFORM EXTRACT-FIELD
+           MOVE WS-EXTRACTED-VALUE(1:10) TO META-USER
+
+           MOVE '"job":"' TO WS-SEARCH-TAG
+           PERFORM EXTRACT-FIELD
+           MOVE WS-EXTRACTED-VALUE(1:8) TO META-JOB-NAME
+
+           MOVE '"program":"' TO WS-SEARCH-TAG
+           PERFORM EXTRACT-FIELD
+           MOVE WS-EXTRACTED-VALUE(1:8) TO META-PROGRAM-NAME
+
+           MOVE '"status":"' TO WS-SEARCH-TAG
+           PERFORM EXTRACT-FIELD
+           MOVE WS-EXTRACTED-VALUE(1:2) TO META-STATUS
+
+           MOVE '"cond_code":"' TO WS-SEARCH-TAG
+           PERFORM EXTRACT-FIELD
+           MOVE WS-EXTRACTED-VALUE(1:4) TO META-COND-CODE
+
+           MOVE '"timestamp":"' TO WS-SEARCH-TAG
+           PERFORM EXTRACT-FIELD
+           MOVE WS-EXTRACTED-VALUE(1:26) TO META-TIMESTAMP
+
+           MOVE '"hash":"' TO WS-SEARCH-TAG
+           PERFORM EXTRACT-FIELD
+           MOVE WS-EXTRACTED-VALUE(1:64) TO META-HASH
+
+           IF META-RECORD-KEY NOT = SPACES
+               WRITE METADATA-RECORD
+               IF WS-KSDS-STATUS = "22"
+                   REWRITE METADATA-RECORD
+               END-IF
+           END-IF.
+
+       EXTRACT-FIELD.
+           MOVE SPACES TO WS-EXTRACTED-VALUE
+                          WS-BEFORE-TAG WS-AFTER-TAG
+           COMPUTE WS-TAG-LEN = FUNCTION LENGTH(
+               FUNCTION TRIM(WS-SEARCH-TAG))
+           UNSTRING LOG-RECORD DELIMITED BY WS-SEARCH-TAG(1:WS-TAG-LEN)
+               INTO WS-BEFORE-TAG WS-AFTER-TAG
+           END-UNSTRING
+           UNSTRING WS-AFTER-TAG DELIMITED BY '"'
+               INTO WS-EXTRACTED-VALUE
+           END-UNSTRING.
