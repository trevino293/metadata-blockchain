@@ -0,0 +1,369 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. METADATA-RECONCILE.
+      *    Cross-checks JCLLOG's JOB/STEP/dataset entries against
+      *    data/metadata.log's captured records and lists any dataset
+      *    that was logged on one side but never captured on the
+      *    other.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JCL-LOG ASSIGN TO "JCLLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JCL-STATUS.
+
+           SELECT METADATA-LOG ASSIGN TO "data/metadata.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT RECONCILE-REPORT ASSIGN TO "data/reconcile-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+      *    Same control file JCL-METADATA-INTERCEPTOR reads - a DD it
+      *    was told to skip never gets a metadata capture on purpose,
+      *    so this report has to consult the same table or it reports
+      *    every intentionally-skipped DD as a capture gap.
+           SELECT MONITOR-CONTROL ASSIGN TO "data/monitor-control.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MONCTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    Must match JCL-METADATA-INTERCEPTOR's own JCL-RECORD width -
+      *    132 was too narrow for the line LOG-ONE-DD-STATEMENT actually
+      *    writes and silently truncated/misread the tail of every line.
+       FD  JCL-LOG.
+       01  JCL-RECORD          PIC X(200).
+
+       FD  METADATA-LOG.
+       01  LOG-RECORD          PIC X(400).
+
+       FD  RECONCILE-REPORT.
+       01  REPORT-LINE         PIC X(100).
+
+       FD  MONITOR-CONTROL.
+       01  MONITOR-CONTROL-RECORD.
+           05  MCR-DATASET-PATTERN PIC X(44).
+           05  MCR-OPERATION        PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  WS-JCL-STATUS       PIC XX.
+       01  WS-LOG-STATUS       PIC XX.
+       01  WS-RPT-STATUS       PIC XX.
+
+       01  WS-JCL-TAB.
+           05  WS-JCL-ENTRY OCCURS 2000 TIMES.
+               10  WS-J-JOB        PIC X(8).
+               10  WS-J-DATASET    PIC X(44).
+               10  WS-J-DISP       PIC X(20).
+               10  WS-J-MATCHED    PIC X VALUE "N".
+       01  WS-JCL-COUNT        PIC 9(4) VALUE 0.
+
+       01  WS-META-TAB.
+           05  WS-META-ENTRY OCCURS 2000 TIMES.
+               10  WS-M-JOB        PIC X(8).
+               10  WS-M-FILE       PIC X(44).
+               10  WS-M-OPERATION  PIC X(20).
+               10  WS-M-MATCHED    PIC X VALUE "N".
+       01  WS-META-COUNT       PIC 9(4) VALUE 0.
+
+      *    Same table shape/matching logic as JCL-METADATA-
+      *    INTERCEPTOR's READ-MONITOR-CONTROL/IS-DD-MONITORED, so an
+      *    operator's monitoring exclusions are honored here too
+      *    instead of this report re-deriving its own notion of what
+      *    should have been captured.
+       01  WS-MONCTL-STATUS    PIC XX.
+       01  WS-MONITOR-TAB.
+           05  WS-MONITOR-ENTRY OCCURS 50 TIMES.
+               10  WS-MON-DATASET  PIC X(44).
+               10  WS-MON-OPERATION PIC X(20).
+       01  WS-MONITOR-COUNT    PIC 9(4) VALUE 0.
+       01  WS-MONITOR-CONFIGURED PIC X VALUE "N".
+       01  WS-MONITOR-IDX      PIC 9(4).
+       01  WS-IS-MONITORED     PIC X.
+           88  DD-IS-MONITORED     VALUE "Y".
+       01  WS-MON-PATTERN-LEN  PIC 9(2).
+       01  WS-EXCLUDED-COUNT   PIC 9(6) VALUE 0.
+       01  WS-INCIDENT-COUNT   PIC 9(6) VALUE 0.
+
+       01  WS-IDX              PIC 9(4).
+       01  WS-IDX2             PIC 9(4).
+       01  WS-SEARCH-TAG       PIC X(20).
+       01  WS-TAG-LEN          PIC 9(2).
+       01  WS-BEFORE-TAG       PIC X(400).
+       01  WS-AFTER-TAG        PIC X(400).
+       01  WS-EXTRACTED-VALUE  PIC X(44).
+       01  WS-MISMATCH-COUNT   PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM LOAD-JCL-LOG
+           PERFORM LOAD-METADATA-LOG
+           PERFORM READ-MONITOR-CONTROL
+           PERFORM CROSS-CHECK
+           PERFORM WRITE-RECONCILE-REPORT
+           STOP RUN.
+
+       LOAD-JCL-LOG.
+           OPEN INPUT JCL-LOG
+           IF WS-JCL-STATUS NOT = "35"
+               PERFORM UNTIL WS-JCL-STATUS = "10"
+                   READ JCL-LOG
+                       AT END
+                           MOVE "10" TO WS-JCL-STATUS
+                       NOT AT END
+                           IF WS-JCL-COUNT < 2000
+                               ADD 1 TO WS-JCL-COUNT
+                               PERFORM PARSE-JCL-RECORD
+                           ELSE
+                               DISPLAY "METADATA-RECONCILE: JCLLOG has "
+                                   "more than 2000 entries - "
+                                   "remainder dropped from this run"
+                               MOVE "10" TO WS-JCL-STATUS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE JCL-LOG
+           END-IF.
+
+       PARSE-JCL-RECORD.
+           MOVE '"JOB=' TO WS-SEARCH-TAG
+           MOVE 4 TO WS-TAG-LEN
+           UNSTRING JCL-RECORD DELIMITED BY "JOB="
+               INTO WS-BEFORE-TAG WS-AFTER-TAG
+           END-UNSTRING
+           UNSTRING WS-AFTER-TAG DELIMITED BY ","
+               INTO WS-EXTRACTED-VALUE
+           END-UNSTRING
+           MOVE WS-EXTRACTED-VALUE(1:8) TO WS-J-JOB(WS-JCL-COUNT)
+
+           UNSTRING JCL-RECORD DELIMITED BY "DS="
+               INTO WS-BEFORE-TAG WS-AFTER-TAG
+           END-UNSTRING
+           UNSTRING WS-AFTER-TAG DELIMITED BY ","
+               INTO WS-EXTRACTED-VALUE
+           END-UNSTRING
+           MOVE WS-EXTRACTED-VALUE(1:44) TO WS-J-DATASET(WS-JCL-COUNT)
+
+      *    DISP itself can contain commas (e.g. "(NEW,CATLG,DELETE)"),
+      *    so it has to be delimited by the next tag, not the first
+      *    comma, the same way LOG-ONE-DD-STATEMENT writes it.
+           UNSTRING JCL-RECORD DELIMITED BY ",DISP="
+               INTO WS-BEFORE-TAG WS-AFTER-TAG
+           END-UNSTRING
+           UNSTRING WS-AFTER-TAG DELIMITED BY ",TIME="
+               INTO WS-EXTRACTED-VALUE
+           END-UNSTRING
+           MOVE WS-EXTRACTED-VALUE(1:20) TO WS-J-DISP(WS-JCL-COUNT).
+
+       LOAD-METADATA-LOG.
+           OPEN INPUT METADATA-LOG
+           IF WS-LOG-STATUS NOT = "35"
+               PERFORM UNTIL WS-LOG-STATUS = "10"
+                   READ METADATA-LOG
+                       AT END
+                           MOVE "10" TO WS-LOG-STATUS
+                       NOT AT END
+                           IF WS-META-COUNT < 2000
+                               ADD 1 TO WS-META-COUNT
+                               PERFORM PARSE-META-RECORD
+                           ELSE
+                               DISPLAY "METADATA-RECONCILE: "
+                                   "data/metadata.log has more than "
+                                   "2000 entries - remainder dropped "
+                                   "from this run"
+                               MOVE "10" TO WS-LOG-STATUS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE METADATA-LOG
+           END-IF.
+
+       PARSE-META-RECORD.
+           UNSTRING LOG-RECORD DELIMITED BY '"job":"'
+               INTO WS-BEFORE-TAG WS-AFTER-TAG
+           END-UNSTRING
+           UNSTRING WS-AFTER-TAG DELIMITED BY '"'
+               INTO WS-EXTRACTED-VALUE
+           END-UNSTRING
+           MOVE WS-EXTRACTED-VALUE(1:8) TO WS-M-JOB(WS-META-COUNT)
+
+           UNSTRING LOG-RECORD DELIMITED BY '"file":"'
+               INTO WS-BEFORE-TAG WS-AFTER-TAG
+           END-UNSTRING
+           UNSTRING WS-AFTER-TAG DELIMITED BY '"'
+               INTO WS-EXTRACTED-VALUE
+           END-UNSTRING
+           MOVE WS-EXTRACTED-VALUE(1:44) TO WS-M-FILE(WS-META-COUNT)
+
+           UNSTRING LOG-RECORD DELIMITED BY '"operation":"'
+               INTO WS-BEFORE-TAG WS-AFTER-TAG
+           END-UNSTRING
+           UNSTRING WS-AFTER-TAG DELIMITED BY '"'
+               INTO WS-EXTRACTED-VALUE
+           END-UNSTRING
+           MOVE WS-EXTRACTED-VALUE(1:20)
+               TO WS-M-OPERATION(WS-META-COUNT).
+
+       READ-MONITOR-CONTROL.
+      *    No control file means nothing has been configured yet, so
+      *    every JCL-logged DD is treated as monitored (matches
+      *    JCL-METADATA-INTERCEPTOR's own default when this file is
+      *    absent).
+           MOVE "N" TO WS-MONITOR-CONFIGURED
+           MOVE 0 TO WS-MONITOR-COUNT
+           OPEN INPUT MONITOR-CONTROL
+           IF WS-MONCTL-STATUS NOT = "35"
+               MOVE "Y" TO WS-MONITOR-CONFIGURED
+               PERFORM UNTIL WS-MONCTL-STATUS = "10"
+                   READ MONITOR-CONTROL
+                       AT END
+                           MOVE "10" TO WS-MONCTL-STATUS
+                       NOT AT END
+                           IF WS-MONITOR-COUNT < 50
+                               ADD 1 TO WS-MONITOR-COUNT
+                               MOVE MCR-DATASET-PATTERN TO
+                                   WS-MON-DATASET(WS-MONITOR-COUNT)
+                               MOVE MCR-OPERATION TO
+                                   WS-MON-OPERATION(WS-MONITOR-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MONITOR-CONTROL
+           END-IF.
+
+       IS-DATASET-MONITORED.
+      *    Mirrors JCL-METADATA-INTERCEPTOR's IS-DD-MONITORED, but
+      *    against a JCL-TAB entry by subscript (WS-IDX) instead of
+      *    the single "current DD" globals that program matches
+      *    against - this report has to re-check every logged DD, not
+      *    just the one being processed right now.
+           MOVE "Y" TO WS-IS-MONITORED
+           IF WS-MONITOR-CONFIGURED = "Y"
+               MOVE "N" TO WS-IS-MONITORED
+               PERFORM VARYING WS-MONITOR-IDX FROM 1 BY 1
+                       UNTIL WS-MONITOR-IDX > WS-MONITOR-COUNT
+                   COMPUTE WS-MON-PATTERN-LEN = FUNCTION LENGTH(
+                       FUNCTION TRIM(WS-MON-DATASET(WS-MONITOR-IDX)))
+                   IF WS-J-DATASET(WS-IDX)(1:WS-MON-PATTERN-LEN) =
+                           WS-MON-DATASET(WS-MONITOR-IDX)
+                               (1:WS-MON-PATTERN-LEN)
+                       AND (FUNCTION TRIM(WS-MON-OPERATION(
+                               WS-MONITOR-IDX)) = "*"
+                           OR WS-MON-OPERATION(WS-MONITOR-IDX) =
+                               WS-J-DISP(WS-IDX))
+                       MOVE "Y" TO WS-IS-MONITORED
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       CROSS-CHECK.
+      *    The same dataset gets opened by many different jobs across
+      *    a day, so matching on the dataset name alone pairs a
+      *    capture from job A with an unrelated JCLLOG entry from job
+      *    B for the same dataset - masking the very capture failures
+      *    this report exists to catch. Job name has to agree too.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-JCL-COUNT
+               PERFORM VARYING WS-IDX2 FROM 1 BY 1
+                       UNTIL WS-IDX2 > WS-META-COUNT
+                   IF WS-J-DATASET(WS-IDX)(1:44) = WS-M-FILE(WS-IDX2)
+                           AND WS-J-JOB(WS-IDX) = WS-M-JOB(WS-IDX2)
+                       MOVE "Y" TO WS-J-MATCHED(WS-IDX)
+                       MOVE "Y" TO WS-M-MATCHED(WS-IDX2)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       WRITE-RECONCILE-REPORT.
+           OPEN OUTPUT RECONCILE-REPORT
+           MOVE "JCLLOG / METADATA.LOG RECONCILIATION REPORT"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE "-- JCL-logged datasets with no metadata capture --"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-JCL-COUNT
+               IF WS-J-MATCHED(WS-IDX) = "N"
+                   PERFORM IS-DATASET-MONITORED
+                   IF DD-IS-MONITORED
+                       ADD 1 TO WS-MISMATCH-COUNT
+                       MOVE SPACES TO REPORT-LINE
+                       STRING "JOB=" WS-J-JOB(WS-IDX)
+                              " DATASET=" WS-J-DATASET(WS-IDX)
+                              DELIMITED BY SIZE INTO REPORT-LINE
+                       WRITE REPORT-LINE
+                   ELSE
+                       ADD 1 TO WS-EXCLUDED-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           MOVE "-- Metadata captures with no matching JCL-log entry --"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-META-COUNT
+               IF WS-M-MATCHED(WS-IDX) = "N"
+      *            ABEND/FAILURE incident records carry META-FILE-NAME
+      *            = "PGM=" + program name, never a real dataset, so
+      *            they never have - and never will
+      *            have - a matching JCLLOG DS= entry. Counting them
+      *            here would flag every single incident as a capture
+      *            gap regardless of whether a real gap exists; they
+      *            are reported in their own section below instead.
+                   IF WS-M-OPERATION(WS-IDX) = "ABEND" OR
+                           WS-M-OPERATION(WS-IDX) = "FAILURE"
+                       ADD 1 TO WS-INCIDENT-COUNT
+                   ELSE
+                       ADD 1 TO WS-MISMATCH-COUNT
+                       MOVE SPACES TO REPORT-LINE
+                       STRING "JOB=" WS-M-JOB(WS-IDX)
+                              " FILE=" WS-M-FILE(WS-IDX)
+                              DELIMITED BY SIZE INTO REPORT-LINE
+                       WRITE REPORT-LINE
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           MOVE "-- JCL-logged datasets excluded from monitoring --"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-JCL-COUNT
+               IF WS-J-MATCHED(WS-IDX) = "N"
+                   PERFORM IS-DATASET-MONITORED
+                   IF NOT DD-IS-MONITORED
+                       MOVE SPACES TO REPORT-LINE
+                       STRING "JOB=" WS-J-JOB(WS-IDX)
+                              " DATASET=" WS-J-DATASET(WS-IDX)
+                              DELIMITED BY SIZE INTO REPORT-LINE
+                       WRITE REPORT-LINE
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           MOVE "-- Step incidents recorded (ABEND/FAILURE) --"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-META-COUNT
+               IF WS-M-OPERATION(WS-IDX) = "ABEND" OR
+                       WS-M-OPERATION(WS-IDX) = "FAILURE"
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "JOB=" WS-M-JOB(WS-IDX)
+                          " TYPE=" WS-M-OPERATION(WS-IDX)
+                          DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "Total mismatches: " WS-MISMATCH-COUNT
+               "  (excluded from monitoring: " WS-EXCLUDED-COUNT
+               ", incidents: " WS-INCIDENT-COUNT ")"
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           CLOSE RECONCILE-REPORT.
